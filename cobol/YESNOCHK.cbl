@@ -0,0 +1,91 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    YESNOCHK.
+000030 AUTHOR.        D HOLLIS.
+000040 INSTALLATION.  SHOP FLOOR SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED. 08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   08/09/2026  DH  ORIGINAL INSTALLATION.  A SHARED YES/NO
+000100*                   CONFIRMATION ROUTINE SO EVERY INTERACTIVE
+000110*                   UTILITY ASKS "(Y/N)" QUESTIONS THE SAME WAY
+000120*                   INSTEAD OF EACH ROLLING ITS OWN CHECK.
+000125*   08/09/2026  DH  WIDEN THE RAW ANSWER FIELD AND ACCEPT THE
+000126*                   FULL WORDS "YES" AND "NO" AS WELL AS A BARE
+000127*                   Y OR N, INSTEAD OF READING ONLY ONE CHARACTER
+000128*                   AND MATCHING ANYTHING THAT HAPPENED TO START
+000129*                   WITH Y OR N.
+000131*   08/09/2026  DH  USE EXIT PERFORM TO LEAVE THE TRAILING-SPACE
+000132*                   SCAN LOOP EARLY INSTEAD OF FORCING THE LOOP
+000133*                   CONTROL VARIABLE PAST ITS TEST, MATCHING THE
+000134*                   IDIOM USED ELSEWHERE FOR THE SAME PATTERN.
+000135*   08/09/2026  DH  ACCEPT A CALLER PROGRAM NAME AND LOG INVALID
+000136*                   Y/N INPUT TO THE SHARED AUDIT LOG, SINCE THIS
+000137*                   ROUTINE IS NOW THE ONLY PLACE IN THE SYSTEM
+000138*                   THAT STILL ASKS A (Y/N) QUESTION.
+000140*----------------------------------------------------------------
+000150 ENVIRONMENT DIVISION.
+000160 DATA DIVISION.
+000170 WORKING-STORAGE SECTION.
+000180 01  YN-TRUE-LENGTH             PIC 9(2) VALUE 0.
+000190 01  YN-SCAN-INDEX              PIC 9(2) VALUE 0.
+000200 01  YN-RAW-ANSWER              PIC X(4).
+000205 01  YN-UPPER-ANSWER            PIC X(4).
+000210 01  YN-AUDIT-MESSAGE           PIC X(60)
+000215     VALUE "INVALID Y/N INPUT".
+000220 LINKAGE SECTION.
+000230 01  YN-PROMPT-TEXT             PIC X(40).
+000240 01  YN-ANSWER                  PIC X(1).
+000250 01  YN-CALLER-PROGRAM          PIC X(8).
+000260 PROCEDURE DIVISION USING YN-PROMPT-TEXT YN-ANSWER
+000270     YN-CALLER-PROGRAM.
+000280*----------------------------------------------------------------
+000290* 0000-MAINLINE  -  DISPLAY THE CALLER'S PROMPT FOLLOWED BY
+000300*                   "(Y/N): " AND KEEP ASKING UNTIL THE OPERATOR
+000310*                   ANSWERS Y OR N.  THE ANSWER COMES BACK IN
+000320*                   YN-ANSWER AS AN UPPER-CASE "Y" OR "N".
+000330*----------------------------------------------------------------
+000340 0000-MAINLINE.
+000350     MOVE SPACE TO YN-ANSWER
+000360     PERFORM 1000-ASK-QUESTION THRU 1000-EXIT
+000370         UNTIL YN-ANSWER = "Y" OR YN-ANSWER = "N"
+000380     GOBACK.
+000390*----------------------------------------------------------------
+000400* 1000-ASK-QUESTION  -  SHOW THE PROMPT, TRIMMED OF TRAILING
+000410*                       SPACES, AND VALIDATE THE OPERATOR'S
+000420*                       REPLY.
+000430*----------------------------------------------------------------
+000440 1000-ASK-QUESTION.
+000450     MOVE 0 TO YN-TRUE-LENGTH
+000460     PERFORM VARYING YN-SCAN-INDEX FROM 40 BY -1
+000470         UNTIL YN-SCAN-INDEX < 1
+000480         IF YN-PROMPT-TEXT(YN-SCAN-INDEX:1) NOT = SPACE
+000490             MOVE YN-SCAN-INDEX TO YN-TRUE-LENGTH
+000500             EXIT PERFORM
+000510         END-IF
+000520     END-PERFORM
+000530
+000540     IF YN-TRUE-LENGTH = 0
+000550         DISPLAY "(Y/N): " WITH NO ADVANCING
+000560     ELSE
+000570         DISPLAY YN-PROMPT-TEXT(1:YN-TRUE-LENGTH)
+000580             " (Y/N): " WITH NO ADVANCING
+000590     END-IF
+000600     MOVE SPACES TO YN-RAW-ANSWER
+000610     ACCEPT YN-RAW-ANSWER
+000620     MOVE FUNCTION UPPER-CASE(YN-RAW-ANSWER) TO YN-UPPER-ANSWER
+000630     IF YN-UPPER-ANSWER = "Y" OR YN-UPPER-ANSWER = "YES"
+000640         MOVE "Y" TO YN-ANSWER
+000650     ELSE
+000660         IF YN-UPPER-ANSWER = "N" OR YN-UPPER-ANSWER = "NO"
+000670             MOVE "N" TO YN-ANSWER
+000680         ELSE
+000690             DISPLAY "Invalid input. Please enter Y/YES or N/NO."
+000700             CALL "AUDITLOG" USING YN-CALLER-PROGRAM
+000710                 YN-AUDIT-MESSAGE
+000720             MOVE SPACE TO YN-ANSWER
+000730         END-IF
+000740     END-IF.
+000750 1000-EXIT.
+000760     EXIT.
+000770 END PROGRAM YESNOCHK.
