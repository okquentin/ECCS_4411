@@ -0,0 +1,301 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    EODREPT.
+000030 AUTHOR.        D HOLLIS.
+000040 INSTALLATION.  RETAIL SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED. 08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   08/09/2026  DH  ORIGINAL INSTALLATION.  READS THE SALES
+000100*                   TRANSACTION FILE (SALESTRN) WRITTEN BY THE
+000110*                   RECEIPT FORMATTER AND WRITES AN END-OF-DAY
+000120*                   Z-REPORT BROKEN DOWN BY STORE, WITH SALES,
+000130*                   RETURNS, AND A NET FIGURE FOR EACH.
+000140*   08/09/2026  DH  SKIP AND LOG TRANSACTIONS FOR A 51ST STORE
+000150*                   INSTEAD OF LEAVING THE STORE TABLE LOOKUP
+000160*                   POINTING AT SUBSCRIPT ZERO WHEN THE 50-STORE
+000170*                   TABLE IS ALREADY FULL.
+000180*   08/09/2026  DH  ADD PER-STORE AND GRAND SUBTOTAL/TAX SUMS TO
+000190*                   THE Z-REPORT ALONGSIDE THE EXISTING SALES/
+000200*                   RETURNS/NET FIGURES, AS ORIGINALLY REQUESTED.
+000205*   08/09/2026  DH  WIDEN WS-TIMESTAMP TO 21 BYTES - FUNCTION
+000207*                   CURRENT-DATE RETURNS 21 CHARACTERS, NOT 20.
+000210*----------------------------------------------------------------
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT SALES-TRAN-FILE ASSIGN TO "SALESTRN"
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS WS-SALETRAN-STATUS.
+000280     SELECT ZREPORT-FILE ASSIGN TO "ZREPORT"
+000290         ORGANIZATION IS LINE SEQUENTIAL.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  SALES-TRAN-FILE.
+000330     COPY SALETRAN.
+000340 FD  ZREPORT-FILE.
+000350 01  ZREPORT-RECORD              PIC X(80).
+000360 WORKING-STORAGE SECTION.
+000370 01  WS-SALETRAN-STATUS          PIC X(2).
+000380 01  WS-SALETRAN-EOF             PIC X VALUE "N".
+000390     88  END-OF-SALETRAN         VALUE "Y".
+000400 01  WS-TIMESTAMP                PIC X(21).
+000410 01  WS-STORE-COUNT              PIC 9(2) VALUE 0.
+000420 01  WS-FOUND-IDX                PIC 9(2) VALUE 0.
+000430 01  WS-STORE-TABLE.
+000440     05  WS-STORE-ENTRY OCCURS 50 TIMES
+000450                         INDEXED BY WS-TBL-IDX.
+000460         10  WS-STR-NAME           PIC X(20).
+000470         10  WS-STR-SALE-COUNT     PIC 9(6) VALUE 0.
+000480         10  WS-STR-SALE-TOTAL     PIC S9(9)V99 VALUE 0.
+000490         10  WS-STR-RETURN-COUNT   PIC 9(6) VALUE 0.
+000500         10  WS-STR-RETURN-TOTAL   PIC S9(9)V99 VALUE 0.
+000510         10  WS-STR-NET-TOTAL      PIC S9(9)V99 VALUE 0.
+000520         10  WS-STR-SUBTOTAL-TOTAL PIC S9(9)V99 VALUE 0.
+000530         10  WS-STR-TAX-TOTAL      PIC S9(9)V99 VALUE 0.
+000540 01  WS-GRAND-SALE-COUNT         PIC 9(6) VALUE 0.
+000550 01  WS-GRAND-SALE-TOTAL         PIC S9(9)V99 VALUE 0.
+000560 01  WS-GRAND-RETURN-COUNT       PIC 9(6) VALUE 0.
+000570 01  WS-GRAND-RETURN-TOTAL       PIC S9(9)V99 VALUE 0.
+000580 01  WS-GRAND-NET-TOTAL          PIC S9(9)V99 VALUE 0.
+000590 01  WS-GRAND-SUBTOTAL-TOTAL     PIC S9(9)V99 VALUE 0.
+000600 01  WS-GRAND-TAX-TOTAL          PIC S9(9)V99 VALUE 0.
+000610 01  WS-EDIT-AMOUNT              PIC -(7)9.99.
+000620 01  WS-EDIT-COUNT               PIC ZZZZZ9.
+000630 01  WS-AUDIT-PROGRAM            PIC X(8) VALUE "EODREPT".
+000640 01  WS-AUDIT-MESSAGE            PIC X(60).
+000650 PROCEDURE DIVISION.
+000660*----------------------------------------------------------------
+000670* 0000-MAINLINE  -  OVERALL FLOW OF CONTROL.
+000680*----------------------------------------------------------------
+000690 0000-MAINLINE.
+000700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000710     PERFORM 2000-READ-SALETRAN THRU 2000-EXIT
+000720     PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT
+000730         UNTIL END-OF-SALETRAN
+000740     PERFORM 4000-WRITE-REPORT THRU 4000-EXIT
+000750     PERFORM 9999-TERMINATE THRU 9999-EXIT
+000760     GOBACK.
+000770*----------------------------------------------------------------
+000780* 1000-INITIALIZE  -  OPEN THE SALES TRANSACTION AND Z-REPORT
+000790*                     FILES.  A MISSING TRANSACTION FILE JUST
+000800*                     MEANS NO SALES WERE RUNG UP TODAY.
+000810*----------------------------------------------------------------
+000820 1000-INITIALIZE.
+000830     DISPLAY "[END-OF-DAY Z-REPORT]"
+000840     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+000850     OPEN INPUT SALES-TRAN-FILE
+000860     IF WS-SALETRAN-STATUS = "35"
+000870         DISPLAY "No sales transaction file found - "
+000880             "reporting zero activity."
+000890         SET END-OF-SALETRAN TO TRUE
+000900     END-IF
+000910     OPEN OUTPUT ZREPORT-FILE.
+000920 1000-EXIT.
+000930     EXIT.
+000940*----------------------------------------------------------------
+000950* 2000-READ-SALETRAN  -  READ THE NEXT SALES TRANSACTION RECORD.
+000960*----------------------------------------------------------------
+000970 2000-READ-SALETRAN.
+000980     IF NOT END-OF-SALETRAN
+000990         READ SALES-TRAN-FILE
+001000             AT END
+001010                 SET END-OF-SALETRAN TO TRUE
+001020         END-READ
+001030     END-IF.
+001040 2000-EXIT.
+001050     EXIT.
+001060*----------------------------------------------------------------
+001070* 3000-PROCESS-RECORD  -  ROLL ONE TRANSACTION INTO ITS STORE'S
+001080*                         RUNNING TOTALS AND READ THE NEXT ONE.
+001090*----------------------------------------------------------------
+001100 3000-PROCESS-RECORD.
+001110     PERFORM 3100-FIND-STORE THRU 3100-EXIT
+001120     IF WS-FOUND-IDX NOT = 0
+001130         IF ST-IS-RETURN
+001140             ADD 1 TO WS-STR-RETURN-COUNT (WS-FOUND-IDX)
+001150             ADD ST-TOTAL TO WS-STR-RETURN-TOTAL (WS-FOUND-IDX)
+001160             ADD 1 TO WS-GRAND-RETURN-COUNT
+001170             ADD ST-TOTAL TO WS-GRAND-RETURN-TOTAL
+001180         ELSE
+001190             ADD 1 TO WS-STR-SALE-COUNT (WS-FOUND-IDX)
+001200             ADD ST-TOTAL TO WS-STR-SALE-TOTAL (WS-FOUND-IDX)
+001210             ADD 1 TO WS-GRAND-SALE-COUNT
+001220             ADD ST-TOTAL TO WS-GRAND-SALE-TOTAL
+001230         END-IF
+001240         ADD ST-TOTAL TO WS-STR-NET-TOTAL (WS-FOUND-IDX)
+001250         ADD ST-TOTAL TO WS-GRAND-NET-TOTAL
+001260         ADD ST-SUBTOTAL TO WS-STR-SUBTOTAL-TOTAL (WS-FOUND-IDX)
+001270         ADD ST-SUBTOTAL TO WS-GRAND-SUBTOTAL-TOTAL
+001280         ADD ST-TAX TO WS-STR-TAX-TOTAL (WS-FOUND-IDX)
+001290         ADD ST-TAX TO WS-GRAND-TAX-TOTAL
+001300     END-IF
+001310     PERFORM 2000-READ-SALETRAN THRU 2000-EXIT.
+001320 3000-EXIT.
+001330     EXIT.
+001340*----------------------------------------------------------------
+001350* 3100-FIND-STORE  -  LOOK UP THIS TRANSACTION'S STORE IN THE
+001360*                     STORE TABLE, ADDING A NEW ENTRY THE FIRST
+001370*                     TIME A STORE NAME IS SEEN.  WS-FOUND-IDX
+001380*                     COMES BACK POINTING AT THE STORE'S ENTRY.
+001390*                     WHEN THE TABLE IS ALREADY FULL AND THE
+001400*                     STORE IS NOT ONE ALREADY SEEN, WS-FOUND-IDX
+001410*                     COMES BACK ZERO AND THE CALLER SKIPS THE
+001420*                     TRANSACTION.
+001430*----------------------------------------------------------------
+001440 3100-FIND-STORE.
+001450     MOVE 0 TO WS-FOUND-IDX
+001460     SET WS-TBL-IDX TO 1
+001470     PERFORM UNTIL WS-TBL-IDX > WS-STORE-COUNT
+001480         IF WS-STR-NAME (WS-TBL-IDX) = ST-STORE-NAME
+001490             SET WS-FOUND-IDX TO WS-TBL-IDX
+001500             SET WS-TBL-IDX TO WS-STORE-COUNT
+001510         END-IF
+001520         SET WS-TBL-IDX UP BY 1
+001530     END-PERFORM
+001540     IF WS-FOUND-IDX = 0 AND WS-STORE-COUNT < 50
+001550         ADD 1 TO WS-STORE-COUNT
+001560         SET WS-TBL-IDX TO WS-STORE-COUNT
+001570         MOVE ST-STORE-NAME TO WS-STR-NAME (WS-TBL-IDX)
+001580         SET WS-FOUND-IDX TO WS-TBL-IDX
+001590     ELSE
+001600         IF WS-FOUND-IDX = 0
+001610             DISPLAY "Store table full - transaction skipped: "
+001620                 ST-STORE-NAME
+001630             MOVE SPACES TO WS-AUDIT-MESSAGE
+001640             STRING "STORE TABLE FULL, SKIPPED: " DELIMITED BY
+001650                 SIZE ST-STORE-NAME DELIMITED BY SIZE
+001660                 INTO WS-AUDIT-MESSAGE
+001670             CALL "AUDITLOG" USING WS-AUDIT-PROGRAM
+001680                 WS-AUDIT-MESSAGE
+001690         END-IF
+001700     END-IF.
+001710 3100-EXIT.
+001720     EXIT.
+001730*----------------------------------------------------------------
+001740* 4000-WRITE-REPORT  -  WRITE THE STORE-BY-STORE BREAKDOWN AND
+001750*                       THE GRAND TOTALS TO THE Z-REPORT FILE.
+001760*----------------------------------------------------------------
+001770 4000-WRITE-REPORT.
+001780     MOVE SPACES TO ZREPORT-RECORD
+001790     STRING "END OF DAY Z-REPORT - " DELIMITED BY SIZE
+001800         WS-TIMESTAMP DELIMITED BY SIZE
+001810         INTO ZREPORT-RECORD
+001820     WRITE ZREPORT-RECORD
+001830     MOVE SPACES TO ZREPORT-RECORD
+001840     WRITE ZREPORT-RECORD
+001850
+001860     SET WS-TBL-IDX TO 1
+001870     PERFORM 4100-WRITE-STORE-LINES THRU 4100-EXIT
+001880         UNTIL WS-TBL-IDX > WS-STORE-COUNT
+001890
+001900     MOVE "GRAND TOTALS" TO ZREPORT-RECORD
+001910     WRITE ZREPORT-RECORD
+001920     MOVE WS-GRAND-SALE-COUNT TO WS-EDIT-COUNT
+001930     MOVE WS-GRAND-SALE-TOTAL TO WS-EDIT-AMOUNT
+001940     MOVE SPACES TO ZREPORT-RECORD
+001950     STRING "  SALES   : " DELIMITED BY SIZE
+001960         WS-EDIT-COUNT DELIMITED BY SIZE
+001970         "   $" DELIMITED BY SIZE
+001980         WS-EDIT-AMOUNT DELIMITED BY SIZE
+001990         INTO ZREPORT-RECORD
+002000     WRITE ZREPORT-RECORD
+002010     MOVE WS-GRAND-RETURN-COUNT TO WS-EDIT-COUNT
+002020     MOVE WS-GRAND-RETURN-TOTAL TO WS-EDIT-AMOUNT
+002030     MOVE SPACES TO ZREPORT-RECORD
+002040     STRING "  RETURNS : " DELIMITED BY SIZE
+002050         WS-EDIT-COUNT DELIMITED BY SIZE
+002060         "   $" DELIMITED BY SIZE
+002070         WS-EDIT-AMOUNT DELIMITED BY SIZE
+002080         INTO ZREPORT-RECORD
+002090     WRITE ZREPORT-RECORD
+002100     MOVE WS-GRAND-SUBTOTAL-TOTAL TO WS-EDIT-AMOUNT
+002110     MOVE SPACES TO ZREPORT-RECORD
+002120     STRING "  SUBTOTAL:       $" DELIMITED BY SIZE
+002130         WS-EDIT-AMOUNT DELIMITED BY SIZE
+002140         INTO ZREPORT-RECORD
+002150     WRITE ZREPORT-RECORD
+002160     MOVE WS-GRAND-TAX-TOTAL TO WS-EDIT-AMOUNT
+002170     MOVE SPACES TO ZREPORT-RECORD
+002180     STRING "  TAX     :       $" DELIMITED BY SIZE
+002190         WS-EDIT-AMOUNT DELIMITED BY SIZE
+002200         INTO ZREPORT-RECORD
+002210     WRITE ZREPORT-RECORD
+002220     MOVE WS-GRAND-NET-TOTAL TO WS-EDIT-AMOUNT
+002230     MOVE SPACES TO ZREPORT-RECORD
+002240     STRING "  NET TOTAL:      $" DELIMITED BY SIZE
+002250         WS-EDIT-AMOUNT DELIMITED BY SIZE
+002260         INTO ZREPORT-RECORD
+002270     WRITE ZREPORT-RECORD
+002280
+002290     DISPLAY "Stores reported: " WS-STORE-COUNT
+002300     DISPLAY "Grand net total: " WS-EDIT-AMOUNT.
+002310 4000-EXIT.
+002320     EXIT.
+002330*----------------------------------------------------------------
+002340* 4100-WRITE-STORE-LINES  -  WRITE ONE STORE'S SALES, RETURNS,
+002350*                            SUBTOTAL, TAX, AND NET LINES, THEN
+002360*                            ADVANCE TO THE NEXT STORE IN THE
+002370*                            TABLE.
+002380*----------------------------------------------------------------
+002390 4100-WRITE-STORE-LINES.
+002400     MOVE SPACES TO ZREPORT-RECORD
+002410     MOVE WS-STR-NAME (WS-TBL-IDX) TO ZREPORT-RECORD
+002420     WRITE ZREPORT-RECORD
+002430
+002440     MOVE WS-STR-SALE-COUNT (WS-TBL-IDX) TO WS-EDIT-COUNT
+002450     MOVE WS-STR-SALE-TOTAL (WS-TBL-IDX) TO WS-EDIT-AMOUNT
+002460     MOVE SPACES TO ZREPORT-RECORD
+002470     STRING "  SALES   : " DELIMITED BY SIZE
+002480         WS-EDIT-COUNT DELIMITED BY SIZE
+002490         "   $" DELIMITED BY SIZE
+002500         WS-EDIT-AMOUNT DELIMITED BY SIZE
+002510         INTO ZREPORT-RECORD
+002520     WRITE ZREPORT-RECORD
+002530
+002540     MOVE WS-STR-RETURN-COUNT (WS-TBL-IDX) TO WS-EDIT-COUNT
+002550     MOVE WS-STR-RETURN-TOTAL (WS-TBL-IDX) TO WS-EDIT-AMOUNT
+002560     MOVE SPACES TO ZREPORT-RECORD
+002570     STRING "  RETURNS : " DELIMITED BY SIZE
+002580         WS-EDIT-COUNT DELIMITED BY SIZE
+002590         "   $" DELIMITED BY SIZE
+002600         WS-EDIT-AMOUNT DELIMITED BY SIZE
+002610         INTO ZREPORT-RECORD
+002620     WRITE ZREPORT-RECORD
+002630
+002640     MOVE WS-STR-SUBTOTAL-TOTAL (WS-TBL-IDX) TO WS-EDIT-AMOUNT
+002650     MOVE SPACES TO ZREPORT-RECORD
+002660     STRING "  SUBTOTAL:       $" DELIMITED BY SIZE
+002670         WS-EDIT-AMOUNT DELIMITED BY SIZE
+002680         INTO ZREPORT-RECORD
+002690     WRITE ZREPORT-RECORD
+002700
+002710     MOVE WS-STR-TAX-TOTAL (WS-TBL-IDX) TO WS-EDIT-AMOUNT
+002720     MOVE SPACES TO ZREPORT-RECORD
+002730     STRING "  TAX     :       $" DELIMITED BY SIZE
+002740         WS-EDIT-AMOUNT DELIMITED BY SIZE
+002750         INTO ZREPORT-RECORD
+002760     WRITE ZREPORT-RECORD
+002770
+002780     MOVE WS-STR-NET-TOTAL (WS-TBL-IDX) TO WS-EDIT-AMOUNT
+002790     MOVE SPACES TO ZREPORT-RECORD
+002800     STRING "  NET     :       $" DELIMITED BY SIZE
+002810         WS-EDIT-AMOUNT DELIMITED BY SIZE
+002820         INTO ZREPORT-RECORD
+002830     WRITE ZREPORT-RECORD
+002840     MOVE SPACES TO ZREPORT-RECORD
+002850     WRITE ZREPORT-RECORD
+002860     SET WS-TBL-IDX UP BY 1.
+002870 4100-EXIT.
+002880     EXIT.
+002890*----------------------------------------------------------------
+002900* 9999-TERMINATE  -  CLOSE FILES BEFORE ENDING THE RUN.
+002910*----------------------------------------------------------------
+002920 9999-TERMINATE.
+002930     IF WS-SALETRAN-STATUS NOT = "35"
+002940         CLOSE SALES-TRAN-FILE
+002950     END-IF
+002960     CLOSE ZREPORT-FILE.
+002970 9999-EXIT.
+002980     EXIT.
+002990 END PROGRAM EODREPT.
