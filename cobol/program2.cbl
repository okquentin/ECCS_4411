@@ -1,45 +1,281 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM2.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  INPUTGRADE       PIC X(6).
-       01  NUMGRADE         PIC 999V99.
-       01  LETTERGRADE      PIC X(2).
-       01  CONTINUE-ANSWER  PIC X(1).
-       PROCEDURE DIVISION.
-           MOVE "Y" TO CONTINUE-ANSWER
-           PERFORM UNTIL CONTINUE-ANSWER = "N"
-               DISPLAY "Enter numeric grade (0-100): " WITH NO ADVANCING
-               ACCEPT INPUTGRADE
-               MOVE INPUTGRADE TO NUMGRADE
-
-               EVALUATE NUMGRADE
-                   WHEN 90 THRU 100
-                       MOVE "A" TO LETTERGRADE
-                   WHEN 80 THRU 89
-                       MOVE "B" TO LETTERGRADE
-                   WHEN 70 THRU 79
-                       MOVE "C" TO LETTERGRADE
-                   WHEN 60 THRU 69
-                       MOVE "D" TO LETTERGRADE
-                   WHEN OTHER
-                       MOVE "F" TO LETTERGRADE
-               END-EVALUATE
-
-               DISPLAY "Letter grade: " LETTERGRADE
-               DISPLAY "Continue? (y/n): " WITH NO ADVANCING
-               ACCEPT CONTINUE-ANSWER
-               IF CONTINUE-ANSWER = "y"
-                   MOVE "Y" TO CONTINUE-ANSWER
-               ELSE
-                   IF CONTINUE-ANSWER = "n"
-                       MOVE "N" TO CONTINUE-ANSWER
-                   ELSE
-                       DISPLAY "Invalid input. Please enter 'y' or 'n'."
-                       MOVE "Y" TO CONTINUE-ANSWER
-                   END-IF
-               END-IF
-           END-PERFORM
-           STOP RUN.
-          END PROGRAM PROGRAM2.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PROGRAM2.
+000030 AUTHOR.        D HOLLIS.
+000040 INSTALLATION.  REGISTRAR'S OFFICE.
+000050 DATE-WRITTEN.  02/14/2019.
+000060 DATE-COMPILED. 08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   02/14/2019  DH  ORIGINAL INSTALLATION.
+000100*   08/09/2026  DH  CONVERT FROM A ONE-GRADE-AT-A-TIME CONSOLE
+000110*                   PROMPT TO AN UNATTENDED BATCH ROSTER JOB -
+000120*                   READS STUDENT ID/NUMGRADE PAIRS FROM AN
+000130*                   INPUT FILE AND WRITES ID/LETTERGRADE PAIRS
+000140*                   TO A REPORT FILE.  THE OLD SINGLE-GRADE
+000150*                   CONSOLE PROMPT AND ITS Y/N CONTINUE LOOP
+000160*                   NO LONGER APPLY SINCE THE JOB IS UNATTENDED.
+000170*   08/09/2026  DH  DRIVE THE LETTER GRADE ASSIGNMENT FROM A
+000180*                   GRADE-CUTOFF CONFIGURATION FILE SO PLUS/
+000190*                   MINUS BANDS CAN BE ADJUSTED BY THE
+000200*                   REGISTRAR EACH TERM WITHOUT A RECOMPILE.
+000210*   08/09/2026  DH  APPEND A CLASS SUMMARY (AVERAGE AND PER-
+000220*                   LETTER-GRADE COUNTS) TO THE END OF THE
+000230*                   REPORT FILE AFTER THE ROSTER IS PROCESSED.
+000235*   08/09/2026  DH  LOG REJECTED ROSTER RECORDS TO THE SHARED
+000236*                   AUDIT LOG IN ADDITION TO DISPLAYING THEM.
+000237*   08/09/2026  DH  STOP LOADING FURTHER CUTOFF RECORDS ONCE THE
+000238*                   20-BAND TABLE IS FULL INSTEAD OF SUBSCRIPTING
+000239*                   PAST THE END OF IT, AND LOG IT WHEN IT HAPPENS.
+000240*----------------------------------------------------------------
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT GRADE-IN-FILE ASSIGN TO "GRADEIN"
+000290         ORGANIZATION IS LINE SEQUENTIAL.
+000300     SELECT CUTOFF-FILE ASSIGN TO "GRDCUT"
+000310         ORGANIZATION IS LINE SEQUENTIAL.
+000320     SELECT GRADE-RPT-FILE ASSIGN TO "GRADERPT"
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  GRADE-IN-FILE.
+000370     COPY GRADEIN.
+000380 FD  CUTOFF-FILE.
+000390     COPY GRDCUT.
+000400 FD  GRADE-RPT-FILE.
+000410 01  GRADE-RPT-RECORD           PIC X(80).
+000420 WORKING-STORAGE SECTION.
+000430 01  NUMGRADE                   PIC 999V99.
+000440 01  LETTERGRADE                PIC X(2).
+000450 01  WS-ROSTER-EOF              PIC X VALUE "N".
+000460     88  END-OF-ROSTER          VALUE "Y".
+000470 01  WS-CUTOFF-EOF              PIC X VALUE "N".
+000480     88  END-OF-CUTOFFS         VALUE "Y".
+000490 01  WS-CUTOFF-COUNT            PIC 9(2) VALUE 0.
+000495 01  WS-AUDIT-PROGRAM           PIC X(8) VALUE "PROGRAM2".
+000497 01  WS-AUDIT-MESSAGE           PIC X(60).
+000500 01  WS-CUTOFF-TABLE.
+000510     05  WS-CUTOFF-ENTRY OCCURS 20 TIMES
+000520                         INDEXED BY WS-CUT-IDX.
+000530         10  WS-CUT-MIN-SCORE   PIC 9(3).
+000540         10  WS-CUT-LETTER      PIC X(2).
+000550 01  WS-STUDENT-COUNT           PIC 9(6) VALUE 0.
+000560 01  WS-REJECT-COUNT            PIC 9(6) VALUE 0.
+000570 01  WS-SUM-GRADES              PIC 9(9)V99 VALUE 0.
+000580 01  WS-CLASS-AVERAGE           PIC 999V99 VALUE 0.
+000590 01  WS-BUCKET-COUNTS.
+000600     05  WS-A-COUNT             PIC 9(6) VALUE 0.
+000610     05  WS-B-COUNT             PIC 9(6) VALUE 0.
+000620     05  WS-C-COUNT             PIC 9(6) VALUE 0.
+000630     05  WS-D-COUNT             PIC 9(6) VALUE 0.
+000640     05  WS-F-COUNT             PIC 9(6) VALUE 0.
+000650 01  WS-EDIT-AVG                PIC ZZ9.99.
+000660 PROCEDURE DIVISION.
+000670*----------------------------------------------------------------
+000680* 0000-MAINLINE  -  OVERALL FLOW OF CONTROL FOR THE BATCH
+000690*                   ROSTER RUN.
+000700*----------------------------------------------------------------
+000710 0000-MAINLINE.
+000720     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000730     PERFORM 1100-LOAD-CUTOFFS THRU 1100-EXIT
+000740         UNTIL END-OF-CUTOFFS
+000750     PERFORM 2000-READ-ROSTER THRU 2000-EXIT
+000760     PERFORM 3000-PROCESS-STUDENT THRU 3000-EXIT
+000770         UNTIL END-OF-ROSTER
+000780     PERFORM 4000-WRITE-SUMMARY THRU 4000-EXIT
+000790     PERFORM 9999-TERMINATE THRU 9999-EXIT
+000800     GOBACK.
+000810*----------------------------------------------------------------
+000820* 1000-INITIALIZE  -  OPEN THE ROSTER, CUTOFF, AND REPORT FILES.
+000830*----------------------------------------------------------------
+000840 1000-INITIALIZE.
+000850     DISPLAY "[GRADE CONVERTER - BATCH ROSTER RUN]"
+000860     OPEN INPUT GRADE-IN-FILE
+000870     OPEN INPUT CUTOFF-FILE
+000880     OPEN OUTPUT GRADE-RPT-FILE.
+000890 1000-EXIT.
+000900     EXIT.
+000910*----------------------------------------------------------------
+000920* 1100-LOAD-CUTOFFS  -  LOAD THE GRADE CUTOFF TABLE FROM THE
+000930*                       CONFIGURATION FILE.  RECORDS MUST BE IN
+000940*                       DESCENDING ORDER BY MINIMUM SCORE.
+000950*----------------------------------------------------------------
+000960 1100-LOAD-CUTOFFS.
+000970     READ CUTOFF-FILE
+000980         AT END
+000990             SET END-OF-CUTOFFS TO TRUE
+001000     END-READ
+001010     IF NOT END-OF-CUTOFFS
+001011         IF WS-CUTOFF-COUNT >= 20
+001012             DISPLAY "Cutoff band skipped - table is full: "
+001013                 GC-MIN-SCORE " " GC-LETTER-GRADE
+001014             MOVE SPACES TO WS-AUDIT-MESSAGE
+001015             STRING "CUTOFF BAND SKIPPED, TABLE FULL: "
+001016                 DELIMITED BY SIZE
+001017                 GC-LETTER-GRADE DELIMITED BY SIZE
+001018                 INTO WS-AUDIT-MESSAGE
+001019             CALL "AUDITLOG" USING WS-AUDIT-PROGRAM
+001021                 WS-AUDIT-MESSAGE
+001022         ELSE
+001023             ADD 1 TO WS-CUTOFF-COUNT
+001030             SET WS-CUT-IDX TO WS-CUTOFF-COUNT
+001040             MOVE GC-MIN-SCORE TO WS-CUT-MIN-SCORE (WS-CUT-IDX)
+001050             MOVE GC-LETTER-GRADE TO WS-CUT-LETTER (WS-CUT-IDX)
+001060         END-IF
+001065     END-IF.
+001070 1100-EXIT.
+001080     EXIT.
+001090*----------------------------------------------------------------
+001100* 2000-READ-ROSTER  -  READ THE NEXT STUDENT ID/NUMGRADE PAIR.
+001110*----------------------------------------------------------------
+001120 2000-READ-ROSTER.
+001130     READ GRADE-IN-FILE
+001140         AT END
+001150             SET END-OF-ROSTER TO TRUE
+001160     END-READ.
+001170 2000-EXIT.
+001180     EXIT.
+001190*----------------------------------------------------------------
+001200* 3000-PROCESS-STUDENT  -  CONVERT ONE STUDENT'S NUMERIC GRADE
+001210*                          TO A LETTER GRADE, WRITE THE REPORT
+001220*                          LINE, AND READ THE NEXT RECORD.
+001230*----------------------------------------------------------------
+001240 3000-PROCESS-STUDENT.
+001250     MOVE GI-NUMGRADE TO NUMGRADE
+001260     IF NUMGRADE > 100
+001270         ADD 1 TO WS-REJECT-COUNT
+001280         DISPLAY "Rejected roster record for " GI-STUDENT-ID
+001290             ": grade out of range - " NUMGRADE
+001291         MOVE SPACES TO WS-AUDIT-MESSAGE
+001292         STRING "REJECTED " DELIMITED BY SIZE
+001294             GI-STUDENT-ID DELIMITED BY SIZE
+001296             ": OUT OF RANGE" DELIMITED BY SIZE
+001298             INTO WS-AUDIT-MESSAGE
+001299         CALL "AUDITLOG" USING WS-AUDIT-PROGRAM WS-AUDIT-MESSAGE
+001300     ELSE
+001310         PERFORM 3100-DETERMINE-LETTER THRU 3100-EXIT
+001320         MOVE SPACES TO GRADE-RPT-RECORD
+001330         STRING GI-STUDENT-ID DELIMITED BY SIZE
+001340             "  " DELIMITED BY SIZE
+001350             LETTERGRADE DELIMITED BY SIZE
+001360             INTO GRADE-RPT-RECORD
+001370         WRITE GRADE-RPT-RECORD
+001380         ADD 1 TO WS-STUDENT-COUNT
+001390         ADD NUMGRADE TO WS-SUM-GRADES
+001400         PERFORM 3200-TALLY-BUCKET THRU 3200-EXIT
+001410     END-IF
+001420     PERFORM 2000-READ-ROSTER THRU 2000-EXIT.
+001430 3000-EXIT.
+001440     EXIT.
+001450*----------------------------------------------------------------
+001460* 3100-DETERMINE-LETTER  -  SEARCH THE CUTOFF TABLE, TOP DOWN,
+001470*                           FOR THE FIRST BAND THE GRADE
+001480*                           QUALIFIES FOR.
+001490*----------------------------------------------------------------
+001500 3100-DETERMINE-LETTER.
+001510     MOVE "F " TO LETTERGRADE
+001520     SET WS-CUT-IDX TO 1
+001530     PERFORM UNTIL WS-CUT-IDX > WS-CUTOFF-COUNT
+001540         IF NUMGRADE >= WS-CUT-MIN-SCORE (WS-CUT-IDX)
+001550             MOVE WS-CUT-LETTER (WS-CUT-IDX) TO LETTERGRADE
+001560             SET WS-CUT-IDX TO WS-CUTOFF-COUNT
+001570         END-IF
+001580         SET WS-CUT-IDX UP BY 1
+001590     END-PERFORM.
+001600 3100-EXIT.
+001610     EXIT.
+001620*----------------------------------------------------------------
+001630* 3200-TALLY-BUCKET  -  ROLL THE STUDENT INTO ITS A/B/C/D/F
+001640*                       SUMMARY BUCKET BASED ON THE BASE LETTER,
+001650*                       IGNORING ANY PLUS OR MINUS.
+001660*----------------------------------------------------------------
+001670 3200-TALLY-BUCKET.
+001680     EVALUATE LETTERGRADE (1:1)
+001690         WHEN "A"
+001700             ADD 1 TO WS-A-COUNT
+001710         WHEN "B"
+001720             ADD 1 TO WS-B-COUNT
+001730         WHEN "C"
+001740             ADD 1 TO WS-C-COUNT
+001750         WHEN "D"
+001760             ADD 1 TO WS-D-COUNT
+001770         WHEN OTHER
+001780             ADD 1 TO WS-F-COUNT
+001790     END-EVALUATE.
+001800 3200-EXIT.
+001810     EXIT.
+001820*----------------------------------------------------------------
+001830* 4000-WRITE-SUMMARY  -  APPEND THE CLASS AVERAGE AND PER-
+001840*                        LETTER-GRADE COUNTS TO THE REPORT.
+001850*----------------------------------------------------------------
+001860 4000-WRITE-SUMMARY.
+001870     IF WS-STUDENT-COUNT > 0
+001880         COMPUTE WS-CLASS-AVERAGE ROUNDED =
+001890             WS-SUM-GRADES / WS-STUDENT-COUNT
+001900     ELSE
+001910         MOVE 0 TO WS-CLASS-AVERAGE
+001920     END-IF
+001930     MOVE WS-CLASS-AVERAGE TO WS-EDIT-AVG
+001940
+001950     MOVE SPACES TO GRADE-RPT-RECORD
+001960     WRITE GRADE-RPT-RECORD
+001970     MOVE "CLASS SUMMARY" TO GRADE-RPT-RECORD
+001980     WRITE GRADE-RPT-RECORD
+001990     MOVE SPACES TO GRADE-RPT-RECORD
+002000     STRING "  STUDENTS GRADED : " DELIMITED BY SIZE
+002010         WS-STUDENT-COUNT DELIMITED BY SIZE
+002020         INTO GRADE-RPT-RECORD
+002030     WRITE GRADE-RPT-RECORD
+002040     MOVE SPACES TO GRADE-RPT-RECORD
+002050     STRING "  REJECTED RECORDS: " DELIMITED BY SIZE
+002060         WS-REJECT-COUNT DELIMITED BY SIZE
+002070         INTO GRADE-RPT-RECORD
+002080     WRITE GRADE-RPT-RECORD
+002090     MOVE SPACES TO GRADE-RPT-RECORD
+002100     STRING "  CLASS AVERAGE   : " DELIMITED BY SIZE
+002110         WS-EDIT-AVG DELIMITED BY SIZE
+002120         INTO GRADE-RPT-RECORD
+002130     WRITE GRADE-RPT-RECORD
+002140     MOVE SPACES TO GRADE-RPT-RECORD
+002150     STRING "  A : " DELIMITED BY SIZE
+002160         WS-A-COUNT DELIMITED BY SIZE
+002170         INTO GRADE-RPT-RECORD
+002180     WRITE GRADE-RPT-RECORD
+002190     MOVE SPACES TO GRADE-RPT-RECORD
+002200     STRING "  B : " DELIMITED BY SIZE
+002210         WS-B-COUNT DELIMITED BY SIZE
+002220         INTO GRADE-RPT-RECORD
+002230     WRITE GRADE-RPT-RECORD
+002240     MOVE SPACES TO GRADE-RPT-RECORD
+002250     STRING "  C : " DELIMITED BY SIZE
+002260         WS-C-COUNT DELIMITED BY SIZE
+002270         INTO GRADE-RPT-RECORD
+002280     WRITE GRADE-RPT-RECORD
+002290     MOVE SPACES TO GRADE-RPT-RECORD
+002300     STRING "  D : " DELIMITED BY SIZE
+002310         WS-D-COUNT DELIMITED BY SIZE
+002320         INTO GRADE-RPT-RECORD
+002330     WRITE GRADE-RPT-RECORD
+002340     MOVE SPACES TO GRADE-RPT-RECORD
+002350     STRING "  F : " DELIMITED BY SIZE
+002360         WS-F-COUNT DELIMITED BY SIZE
+002370         INTO GRADE-RPT-RECORD
+002380     WRITE GRADE-RPT-RECORD
+002390
+002400     DISPLAY "Class average  : " WS-EDIT-AVG
+002410     DISPLAY "A=" WS-A-COUNT " B=" WS-B-COUNT " C=" WS-C-COUNT
+002420         " D=" WS-D-COUNT " F=" WS-F-COUNT.
+002430 4000-EXIT.
+002440     EXIT.
+002450*----------------------------------------------------------------
+002460* 9999-TERMINATE  -  CLOSE FILES BEFORE ENDING THE RUN.
+002470*----------------------------------------------------------------
+002480 9999-TERMINATE.
+002490     DISPLAY "Students graded: " WS-STUDENT-COUNT
+002500     DISPLAY "Records rejected: " WS-REJECT-COUNT
+002510     CLOSE GRADE-IN-FILE
+002520     CLOSE CUTOFF-FILE
+002530     CLOSE GRADE-RPT-FILE.
+002540 9999-EXIT.
+002550     EXIT.
+002560 END PROGRAM PROGRAM2.
