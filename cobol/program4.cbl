@@ -1,61 +1,267 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM4.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  INPUT-STRING       PIC X(20).
-       01  PALINDROME-STRING  PIC X(20).
-       01  NONSPACE-COUNT     PIC 9(2) VALUE 0.
-       01  CHAR-POS           PIC 9(2) VALUE 1.
-       01  CONTINUE-ANSWER    PIC X(1).
-       01  WS-INDEX           PIC 9(2) VALUE 1.
-       PROCEDURE DIVISION.
-           MOVE "Y" TO CONTINUE-ANSWER
-           PERFORM UNTIL CONTINUE-ANSWER = "N"
-               DISPLAY "Enter a string: " WITH NO ADVANCING
-               ACCEPT INPUT-STRING
-               
-               PERFORM VARYING CHAR-POS FROM 1 BY 1 UNTIL CHAR-POS > 20
-               IF INPUT-STRING (CHAR-POS:1) NOT = SPACE
-                   ADD 1 TO NONSPACE-COUNT
-               END-IF
-               END-PERFORM
-
-               PERFORM UNTIL NONSPACE-COUNT = 0
-                   MOVE INPUT-STRING (NONSPACE-COUNT:1) TO 
-                   PALINDROME-STRING (WS-INDEX:1)
-
-                   ADD 1 TO WS-INDEX
-                   COMPUTE NONSPACE-COUNT = NONSPACE-COUNT - 1
-               END-PERFORM
-
-               DISPLAY "PALINDROME STRING: " PALINDROME-STRING
-
-               IF INPUT-STRING = PALINDROME-STRING
-                   DISPLAY "String is a palindrome"
-               ELSE 
-                   DISPLAY "String is not a palindrome"
-               END-IF
-
-               MOVE SPACES TO INPUT-STRING
-               MOVE 1 TO WS-INDEX 
-               MOVE 1 TO CHAR-POS
-               MOVE 0 TO NONSPACE-COUNT
-
-
-               DISPLAY "Continue? (y/n): " WITH NO ADVANCING
-               ACCEPT CONTINUE-ANSWER
-
-               IF CONTINUE-ANSWER = "y"
-               MOVE "Y" TO CONTINUE-ANSWER
-               ELSE
-                   IF CONTINUE-ANSWER = "n"
-                       MOVE "N" TO CONTINUE-ANSWER
-                   ELSE
-                       DISPLAY "Invalid input. Please enter 'y' or 'n'."
-                       MOVE "Y" TO CONTINUE-ANSWER
-                   END-IF
-               END-IF 
-           END-PERFORM 
-           STOP RUN.
-       END PROGRAM PROGRAM4.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PROGRAM4.
+000030 AUTHOR.        D HOLLIS.
+000040 INSTALLATION.  SHOP FLOOR SYSTEMS.
+000050 DATE-WRITTEN.  05/02/2019.
+000060 DATE-COMPILED. 08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   05/02/2019  DH  ORIGINAL INSTALLATION.
+000100*   08/09/2026  DH  WIDEN THE INPUT LINE FROM 20 TO 80 CHARACTERS
+000110*                   AND NORMALIZE IT BEFORE THE PALINDROME CHECK -
+000120*                   PUNCTUATION AND SPACES ARE DROPPED AND
+000130*                   LETTERS ARE FOLDED TO UPPER CASE, SO A PHRASE
+000140*                   LIKE "A MAN, A PLAN, A CANAL - PANAMA" CHECKS
+000150*                   OUT AS A PALINDROME.
+000160*   08/09/2026  DH  CONVERT FROM A ONE-STRING-AT-A-TIME CONSOLE
+000170*                   PROMPT TO AN UNATTENDED BATCH RUN - READS
+000180*                   CODES FROM AN INPUT FILE AND WRITES A REPORT
+000190*                   FILE SHOWING PALINDROME/NOT-A-PALINDROME FOR
+000200*                   EACH ONE, WITH CODES HAVING NO LETTERS OR
+000210*                   DIGITS LISTED AS REJECTS INSTEAD.  THE OLD
+000220*                   CONSOLE PROMPT AND ITS Y/N CONTINUE LOOP NO
+000230*                   LONGER APPLY SINCE THE JOB IS UNATTENDED.
+000240*   08/09/2026  DH  LOG REJECTED CODES TO THE SHARED AUDIT LOG
+000250*                   IN ADDITION TO THE REPORT FILE.
+000260*   08/09/2026  DH  USE EXIT PERFORM TO LEAVE THE TRUE-LENGTH SCAN
+000270*                   ONCE THE LAST NON-BLANK CHARACTER IS FOUND,
+000280*                   INSTEAD OF MUTATING THE LOOP INDEX AS A
+000290*                   SIDE-CHANNEL BREAK.
+000300*   08/09/2026  DH  WRITE REJECTED CODES TO A SEPARATE REJECT
+000310*                   LISTING (CODEREJ) INSTEAD OF INLINING THEM
+000320*                   INTO THE MAIN REPORT, AS ORIGINALLY REQUESTED.
+000330*----------------------------------------------------------------
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT CODE-IN-FILE ASSIGN TO "CODEIN"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390     SELECT CODE-RPT-FILE ASSIGN TO "CODERPT"
+000400         ORGANIZATION IS LINE SEQUENTIAL.
+000410     SELECT CODE-REJECT-FILE ASSIGN TO "CODEREJ"
+000420         ORGANIZATION IS LINE SEQUENTIAL.
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  CODE-IN-FILE.
+000460 01  CODE-IN-RECORD             PIC X(80).
+000470 FD  CODE-RPT-FILE.
+000480 01  CODE-RPT-RECORD            PIC X(110).
+000490 FD  CODE-REJECT-FILE.
+000500 01  CODE-REJECT-RECORD         PIC X(110).
+000510 WORKING-STORAGE SECTION.
+000520 01  INPUT-STRING               PIC X(80).
+000530 01  WS-NORMALIZED              PIC X(80).
+000540 01  PALINDROME-STRING          PIC X(80).
+000550 01  WS-NORM-LEN                PIC 9(2) VALUE 0.
+000560 01  WS-TRUE-LENGTH             PIC 9(2) VALUE 0.
+000570 01  CHAR-POS                   PIC 9(2) VALUE 1.
+000580 01  WS-INDEX                   PIC 9(2) VALUE 1.
+000590 01  WS-CODE-EOF                PIC X VALUE "N".
+000600     88  END-OF-CODES           VALUE "Y".
+000610 01  WS-CODE-COUNT              PIC 9(6) VALUE 0.
+000620 01  WS-PALINDROME-COUNT        PIC 9(6) VALUE 0.
+000630 01  WS-NOT-PALINDROME-COUNT    PIC 9(6) VALUE 0.
+000640 01  WS-REJECT-COUNT            PIC 9(6) VALUE 0.
+000650 01  WS-EDIT-COUNT              PIC ZZZZZ9.
+000660 01  WS-AUDIT-PROGRAM           PIC X(8) VALUE "PROGRAM4".
+000670 01  WS-AUDIT-MESSAGE           PIC X(60)
+000680     VALUE "REJECTED CODE, NO LETTERS/DIGITS".
+000690 PROCEDURE DIVISION.
+000700*----------------------------------------------------------------
+000710* 0000-MAINLINE  -  OVERALL FLOW OF CONTROL FOR THE BATCH RUN.
+000720*                   ONE REPORT LINE IS WRITTEN FOR EACH CODE
+000730*                   FOUND ON CODE-IN-FILE, WITH REJECTED CODES
+000740*                   ALSO LISTED SEPARATELY ON CODE-REJECT-FILE.
+000750*----------------------------------------------------------------
+000760 0000-MAINLINE.
+000770     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000780     PERFORM 2000-READ-CODE THRU 2000-EXIT
+000790     PERFORM 3000-PROCESS-CODE THRU 3000-EXIT
+000800         UNTIL END-OF-CODES
+000810     PERFORM 4000-WRITE-SUMMARY THRU 4000-EXIT
+000820     PERFORM 9999-TERMINATE THRU 9999-EXIT
+000830     GOBACK.
+000840*----------------------------------------------------------------
+000850* 1000-INITIALIZE  -  OPEN THE CODE INPUT FILE AND THE REPORT AND
+000860*                     REJECT-LISTING FILES FOR THE RUN.
+000870*----------------------------------------------------------------
+000880 1000-INITIALIZE.
+000890     DISPLAY "[PALINDROME CHECKER - BATCH RUN]"
+000900     OPEN INPUT CODE-IN-FILE
+000910     OPEN OUTPUT CODE-RPT-FILE
+000920     OPEN OUTPUT CODE-REJECT-FILE.
+000930 1000-EXIT.
+000940     EXIT.
+000950*----------------------------------------------------------------
+000960* 2000-READ-CODE  -  READ THE NEXT CODE TO BE CHECKED.
+000970*----------------------------------------------------------------
+000980 2000-READ-CODE.
+000990     READ CODE-IN-FILE
+001000         AT END
+001010             SET END-OF-CODES TO TRUE
+001020     END-READ.
+001030 2000-EXIT.
+001040     EXIT.
+001050*----------------------------------------------------------------
+001060* 3000-PROCESS-CODE  -  NORMALIZE ONE CODE, CHECK IT FOR A
+001070*                       PALINDROME, WRITE THE REPORT OR REJECT
+001080*                       LINE, AND READ THE NEXT RECORD.
+001090*----------------------------------------------------------------
+001100 3000-PROCESS-CODE.
+001110     ADD 1 TO WS-CODE-COUNT
+001120     MOVE CODE-IN-RECORD TO INPUT-STRING
+001130     PERFORM 3100-NORMALIZE-INPUT THRU 3100-EXIT
+001140
+001150     MOVE 80 TO WS-INDEX
+001160     MOVE 0 TO WS-TRUE-LENGTH
+001170     PERFORM VARYING WS-INDEX FROM 80 BY -1
+001180         UNTIL WS-INDEX < 1
+001190         IF INPUT-STRING (WS-INDEX:1) NOT = SPACE
+001200             MOVE WS-INDEX TO WS-TRUE-LENGTH
+001210             EXIT PERFORM
+001220         END-IF
+001230     END-PERFORM
+001240
+001250     IF WS-NORM-LEN = 0
+001260         PERFORM 3300-WRITE-REJECT THRU 3300-EXIT
+001270     ELSE
+001280         MOVE SPACES TO CODE-RPT-RECORD
+001290         PERFORM 3200-BUILD-REVERSE THRU 3200-EXIT
+001300         IF WS-NORMALIZED (1:WS-NORM-LEN) =
+001310                 PALINDROME-STRING (1:WS-NORM-LEN)
+001320             ADD 1 TO WS-PALINDROME-COUNT
+001330             STRING INPUT-STRING (1:WS-TRUE-LENGTH)
+001340                 DELIMITED BY SIZE
+001350                 " - PALINDROME" DELIMITED BY SIZE
+001360                 INTO CODE-RPT-RECORD
+001370         ELSE
+001380             ADD 1 TO WS-NOT-PALINDROME-COUNT
+001390             STRING INPUT-STRING (1:WS-TRUE-LENGTH)
+001400                 DELIMITED BY SIZE
+001410                 " - NOT A PALINDROME" DELIMITED BY SIZE
+001420                 INTO CODE-RPT-RECORD
+001430         END-IF
+001440         WRITE CODE-RPT-RECORD
+001450         DISPLAY CODE-RPT-RECORD
+001460     END-IF
+001470
+001480     MOVE SPACES TO INPUT-STRING
+001490     MOVE SPACES TO WS-NORMALIZED
+001500     MOVE SPACES TO PALINDROME-STRING
+001510     MOVE 0 TO WS-NORM-LEN
+001520     MOVE 1 TO WS-INDEX
+001530     MOVE 1 TO CHAR-POS
+001540     PERFORM 2000-READ-CODE THRU 2000-EXIT.
+001550 3000-EXIT.
+001560     EXIT.
+001570*----------------------------------------------------------------
+001580* 3100-NORMALIZE-INPUT  -  FOLD LETTERS TO UPPER CASE AND COPY
+001590*                          ONLY THE LETTERS AND DIGITS OUT OF
+001600*                          INPUT-STRING INTO WS-NORMALIZED.
+001610*----------------------------------------------------------------
+001620 3100-NORMALIZE-INPUT.
+001630     INSPECT INPUT-STRING CONVERTING
+001640         "abcdefghijklmnopqrstuvwxyz"
+001650         TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+001660
+001670     PERFORM VARYING CHAR-POS FROM 1 BY 1 UNTIL CHAR-POS > 80
+001680         IF (INPUT-STRING (CHAR-POS:1) >= "A" AND
+001690                 INPUT-STRING (CHAR-POS:1) <= "Z") OR
+001700             (INPUT-STRING (CHAR-POS:1) >= "0" AND
+001710                 INPUT-STRING (CHAR-POS:1) <= "9")
+001720             ADD 1 TO WS-NORM-LEN
+001730             MOVE INPUT-STRING (CHAR-POS:1)
+001740                 TO WS-NORMALIZED (WS-NORM-LEN:1)
+001750         END-IF
+001760     END-PERFORM.
+001770 3100-EXIT.
+001780     EXIT.
+001790*----------------------------------------------------------------
+001800* 3200-BUILD-REVERSE  -  BUILD PALINDROME-STRING AS THE REVERSE
+001810*                        OF THE FIRST WS-NORM-LEN CHARACTERS OF
+001820*                        WS-NORMALIZED.
+001830*----------------------------------------------------------------
+001840 3200-BUILD-REVERSE.
+001850     MOVE WS-NORM-LEN TO CHAR-POS
+001860     MOVE 1 TO WS-INDEX
+001870     PERFORM UNTIL CHAR-POS = 0
+001880         MOVE WS-NORMALIZED (CHAR-POS:1)
+001890             TO PALINDROME-STRING (WS-INDEX:1)
+001900         ADD 1 TO WS-INDEX
+001910         COMPUTE CHAR-POS = CHAR-POS - 1
+001920     END-PERFORM.
+001930 3200-EXIT.
+001940     EXIT.
+001950*----------------------------------------------------------------
+001960* 3300-WRITE-REJECT  -  LOG AND WRITE ONE REJECTED CODE (NO
+001970*                       LETTERS OR DIGITS) TO THE REJECT LISTING
+001980*                       INSTEAD OF THE MAIN REPORT.
+001990*----------------------------------------------------------------
+002000 3300-WRITE-REJECT.
+002010     ADD 1 TO WS-REJECT-COUNT
+002020     CALL "AUDITLOG" USING WS-AUDIT-PROGRAM WS-AUDIT-MESSAGE
+002030     MOVE SPACES TO CODE-REJECT-RECORD
+002040     IF WS-TRUE-LENGTH = 0
+002050         STRING "(BLANK)" DELIMITED BY SIZE
+002060             " - REJECTED, NO LETTERS/DIGITS" DELIMITED BY SIZE
+002070             INTO CODE-REJECT-RECORD
+002080     ELSE
+002090         STRING INPUT-STRING (1:WS-TRUE-LENGTH) DELIMITED BY SIZE
+002100             " - REJECTED, NO LETTERS/DIGITS" DELIMITED BY SIZE
+002110             INTO CODE-REJECT-RECORD
+002120     END-IF
+002130     WRITE CODE-REJECT-RECORD
+002140     DISPLAY CODE-REJECT-RECORD.
+002150 3300-EXIT.
+002160     EXIT.
+002170*----------------------------------------------------------------
+002180* 4000-WRITE-SUMMARY  -  APPEND CODE, PALINDROME, NOT-PALINDROME,
+002190*                        AND REJECT COUNTS TO THE END OF THE
+002200*                        REPORT.
+002210*----------------------------------------------------------------
+002220 4000-WRITE-SUMMARY.
+002230     MOVE SPACES TO CODE-RPT-RECORD
+002240     WRITE CODE-RPT-RECORD
+002250     MOVE "SUMMARY" TO CODE-RPT-RECORD
+002260     WRITE CODE-RPT-RECORD
+002270     MOVE WS-CODE-COUNT TO WS-EDIT-COUNT
+002280     MOVE SPACES TO CODE-RPT-RECORD
+002290     STRING "  CODES CHECKED    : " DELIMITED BY SIZE
+002300         WS-EDIT-COUNT DELIMITED BY SIZE
+002310         INTO CODE-RPT-RECORD
+002320     WRITE CODE-RPT-RECORD
+002330     MOVE WS-PALINDROME-COUNT TO WS-EDIT-COUNT
+002340     MOVE SPACES TO CODE-RPT-RECORD
+002350     STRING "  PALINDROMES      : " DELIMITED BY SIZE
+002360         WS-EDIT-COUNT DELIMITED BY SIZE
+002370         INTO CODE-RPT-RECORD
+002380     WRITE CODE-RPT-RECORD
+002390     MOVE WS-NOT-PALINDROME-COUNT TO WS-EDIT-COUNT
+002400     MOVE SPACES TO CODE-RPT-RECORD
+002410     STRING "  NOT PALINDROMES  : " DELIMITED BY SIZE
+002420         WS-EDIT-COUNT DELIMITED BY SIZE
+002430         INTO CODE-RPT-RECORD
+002440     WRITE CODE-RPT-RECORD
+002450     MOVE WS-REJECT-COUNT TO WS-EDIT-COUNT
+002460     MOVE SPACES TO CODE-RPT-RECORD
+002470     STRING "  REJECTED         : " DELIMITED BY SIZE
+002480         WS-EDIT-COUNT DELIMITED BY SIZE
+002490         " (SEE CODEREJ)" DELIMITED BY SIZE
+002500         INTO CODE-RPT-RECORD
+002510     WRITE CODE-RPT-RECORD.
+002520 4000-EXIT.
+002530     EXIT.
+002540*----------------------------------------------------------------
+002550* 9999-TERMINATE  -  CLOSE FILES BEFORE ENDING THE RUN.
+002560*----------------------------------------------------------------
+002570 9999-TERMINATE.
+002580     DISPLAY "Codes checked  : " WS-CODE-COUNT
+002590     DISPLAY "Palindromes    : " WS-PALINDROME-COUNT
+002600     DISPLAY "Not palindromes: " WS-NOT-PALINDROME-COUNT
+002610     DISPLAY "Rejected       : " WS-REJECT-COUNT
+002620     CLOSE CODE-IN-FILE
+002630     CLOSE CODE-RPT-FILE
+002640     CLOSE CODE-REJECT-FILE.
+002650 9999-EXIT.
+002660     EXIT.
+002670 END PROGRAM PROGRAM4.
