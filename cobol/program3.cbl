@@ -1,162 +1,492 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM1.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-CONSTANTS.
-           05  WS-MAX-LEN-20         PIC 9(02) VALUE 20.
-           05  WS-ONE                PIC 9(01) VALUE 1.
-
-       01  WS-INPUT-FIELDS.
-           05  STORE-NAME          PIC X(100).
-           05  ITEM                PIC X(30).
-           05  PRICE               PIC 999V99.
-           05  CONTINUE-ANSWER     PIC X(1).
-
-       01  WS-PROCESSING-FIELDS.
-           05  ITEMS               PIC 9(4) VALUE 0.
-           05  SUBTOTAL            PIC 999V99 VALUE ZERO.
-           05  SALES-TAX           PIC 9V999 VALUE 0.0575.
-           05  TAX                 PIC 999V99 VALUE ZERO.
-           05  TOTAL               PIC 999V99 VALUE ZERO.
-           05  PRINTINDEX          PIC 9(4) VALUE 1.
-           05  WS-TRUE-LENGTH      PIC 9(02).  
-           05  WS-INDEX            PIC 9(02).  
-           05  WS-TRIMMED-NAME     PIC X(20).
-           05  WS-LINE-NUM         PIC 9(4) VALUE 0.  
-           05  WS-SPACE-NUM        PIC 9(4) VALUE 0.
-           05  SPACEINDEX          PIC 9(4) VALUE 1.
-
-       01  WS-ITEMLIST.
-           05  ITEMLIST            PIC X(30) OCCURS 1 TO 100 TIMES
-                                   DEPENDING ON ITEMS.
-                                   
-       01  WS-PRICES.
-           05  PRICES              PIC 999V99 OCCURS 1 TO 100 TIMES
-                                   DEPENDING ON ITEMS.
-       PROCEDURE DIVISION.
-           DISPLAY "[RECEIPT FORMATTER]" 
-
-           DISPLAY "Enter Store Name: " WITH NO ADVANCING
-           ACCEPT STORE-NAME
-
-           MOVE "Y" TO CONTINUE-ANSWER
-           PERFORM UNTIL CONTINUE-ANSWER = "N"
-               DISPLAY "Enter Item: " WITH NO ADVANCING
-               ACCEPT ITEM
-               COMPUTE ITEMS = ITEMS + 1
-               MOVE ITEM TO ITEMLIST(ITEMS)
-
-               DISPLAY "Enter Price: " WITH NO ADVANCING
-               ACCEPT PRICE
-               MOVE PRICE TO PRICES(ITEMS)
-               COMPUTE SUBTOTAL = SUBTOTAL + PRICE
-
-               DISPLAY "Continue? (y/n): " WITH NO ADVANCING
-               ACCEPT CONTINUE-ANSWER
-               IF CONTINUE-ANSWER = "y"
-                   MOVE "Y" TO CONTINUE-ANSWER
-               ELSE
-                   IF CONTINUE-ANSWER = "n"
-                       MOVE "N" TO CONTINUE-ANSWER
-                   ELSE
-                       DISPLAY "Invalid input. Please enter 'y' or 'n'."
-                       MOVE "Y" TO CONTINUE-ANSWER
-                   END-IF
-               END-IF
-           END-PERFORM. 
-
-           MOVE WS-MAX-LEN-20 TO WS-TRUE-LENGTH
-           PERFORM VARYING WS-INDEX FROM WS-MAX-LEN-20 BY -1
-               UNTIL WS-INDEX IS LESS THAN WS-ONE
-               IF STORE-NAME (WS-INDEX : 1) NOT EQUAL TO SPACE
-                   MOVE WS-INDEX TO WS-TRUE-LENGTH
-                   EXIT PERFORM
-               END-IF
-               MOVE WS-INDEX TO WS-TRUE-LENGTH 
-           END-PERFORM.
-
-           PERFORM UNTIL PRINTINDEX = 10
-               DISPLAY " "
-               COMPUTE PRINTINDEX = PRINTINDEX + 1
-           END-PERFORM
-
-           DISPLAY "Thank you for shopping at " *> 26 chars (inc spaces)
-                   STORE-NAME (1:WS-TRUE-LENGTH) "!" *> 1 char
-           MOVE 0 TO PRINTINDEX
-           PERFORM UNTIL PRINTINDEX = 27
-               DISPLAY "-" WITH NO ADVANCING
-               COMPUTE PRINTINDEX = PRINTINDEX + 1
-               COMPUTE WS-LINE-NUM = WS-LINE-NUM + 1
-           END-PERFORM
-           MOVE 0 TO PRINTINDEX
-           PERFORM UNTIL PRINTINDEX = WS-TRUE-LENGTH
-               DISPLAY "-" WITH NO ADVANCING
-               COMPUTE PRINTINDEX = PRINTINDEX + 1
-               COMPUTE WS-LINE-NUM = WS-LINE-NUM + 1
-           END-PERFORM
-           DISPLAY " "
-
-           MOVE 1 TO PRINTINDEX
-           PERFORM UNTIL PRINTINDEX = ITEMS + 1
-
-               MOVE WS-MAX-LEN-20 TO WS-TRUE-LENGTH
-               PERFORM VARYING WS-INDEX FROM WS-MAX-LEN-20 BY -1
-                   UNTIL WS-INDEX IS LESS THAN 1
-                   IF ITEMLIST(PRINTINDEX) (WS-INDEX : 1) NOT EQUAL TO 
-                   SPACE
-                       MOVE WS-INDEX TO WS-TRUE-LENGTH
-                       EXIT PERFORM
-                   END-IF
-                   MOVE 0 TO WS-TRUE-LENGTH
-               END-PERFORM
-
-               DISPLAY ITEMLIST(PRINTINDEX) (1:WS-TRUE-LENGTH)
-                       ":" WITH NO ADVANCING *> adds 1 char to spaces
-
-               COMPUTE WS-SPACE-NUM = WS-LINE-NUM - WS-TRUE-LENGTH - 6
-               PERFORM UNTIL SPACEINDEX = WS-SPACE-NUM - 1
-                   DISPLAY "" WITH NO ADVANCING
-                   COMPUTE SPACEINDEX = SPACEINDEX + 1
-               END-PERFORM
-               MOVE 1 TO SPACEINDEX
-               DISPLAY "$" PRICES(PRINTINDEX)
-               COMPUTE PRINTINDEX = PRINTINDEX + 1
-           END-PERFORM
-           MOVE 1 TO PRINTINDEX
-           PERFORM UNTIL PRINTINDEX = 4
-               DISPLAY " "
-               COMPUTE PRINTINDEX = PRINTINDEX + 1
-           END-PERFORM
-           
-           
-
-           DISPLAY "            Subtotal: " WITH NO ADVANCING *> 22 char
-           MOVE 1 TO SPACEINDEX
-           PERFORM UNTIL SPACEINDEX = WS-LINE-NUM - 22 - 6
-               DISPLAY "" WITH NO ADVANCING
-               COMPUTE SPACEINDEX = SPACEINDEX + 1
-           END-PERFORM
-           DISPLAY "$" SUBTOTAL
-
-           DISPLAY "            Tax: "  WITH NO ADVANCING *> 17 chars
-           MOVE 1 TO SPACEINDEX
-           PERFORM UNTIL SPACEINDEX = WS-LINE-NUM - 17 - 6
-               DISPLAY "" WITH NO ADVANCING
-               COMPUTE SPACEINDEX = SPACEINDEX + 1
-           END-PERFORM
-           COMPUTE TAX = SUBTOTAL * SALES-TAX
-           DISPLAY "$" TAX
-
-           DISPLAY "            TOTAL: " WITH NO ADVANCING *> 19 chars
-           MOVE 1 TO SPACEINDEX
-           PERFORM UNTIL SPACEINDEX = WS-LINE-NUM - 19 - 6
-               DISPLAY "" WITH NO ADVANCING
-               COMPUTE SPACEINDEX = SPACEINDEX + 1
-           END-PERFORM
-           COMPUTE TOTAL = SUBTOTAL + TAX
-           DISPLAY "$" TOTAL
-
-
-           STOP RUN.
-       END PROGRAM PROGRAM1.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PROGRAM3.
+000030 AUTHOR.        D HOLLIS.
+000040 INSTALLATION.  RETAIL SYSTEMS.
+000050 DATE-WRITTEN.  03/22/2019.
+000060 DATE-COMPILED. 08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   03/22/2019  DH  ORIGINAL INSTALLATION.
+000100*   08/09/2026  DH  APPEND EVERY COMPLETED RECEIPT TO A SALES
+000110*                   TRANSACTION FILE (STORE, TIMESTAMP, ITEM
+000120*                   COUNT, SUBTOTAL, TAX, TOTAL) SO ACCOUNTING
+000130*                   HAS SOMETHING TO RECONCILE AGAINST THE CASH
+000140*                   DRAWER AT DAY'S END.
+000150*   08/09/2026  DH  ADD A QUANTITY FIELD PER LINE ITEM.  THE
+000160*                   EXTENDED PRICE (QUANTITY * UNIT PRICE) IS
+000170*                   WHAT ROLLS INTO SUBTOTAL AND PRINTS ON THE
+000180*                   RECEIPT LINE.
+000190*   08/09/2026  DH  LOOK UP THE SALES TAX RATE FOR THE STORE IN
+000200*                   THE STORCFG CONFIGURATION FILE INSTEAD OF
+000210*                   ASSUMING ONE FLAT RATE FOR EVERY STORE.
+000220*   08/09/2026  DH  ALLOW A PERCENT-OFF DISCOUNT AND A FLAT-
+000230*                   DOLLAR COUPON TO BE APPLIED TO THE SALE
+000240*                   BEFORE TAX IS FIGURED.  BOTH PRINT ON THE
+000250*                   RECEIPT WHEN PRESENT.
+000260*   08/09/2026  DH  RAISE THE LINE-ITEM LIMIT TO 999 AND WIDEN
+000270*                   THE PRICE/SUBTOTAL/TAX/TOTAL FIELDS PAST THE
+000280*                   OLD $999.99 CEILING FOR LARGE SALES.
+000290*   08/09/2026  DH  ADD A RETURN/VOID MODE.  A RETURN RINGS UP
+000300*                   THE SAME WAY A SALE DOES, BUT PRINTS AND
+000310*                   LOGS THE AMOUNTS AS A CREDIT BACK TO THE
+000320*                   CUSTOMER INSTEAD OF A CHARGE.
+000330*   08/09/2026  DH  RENAMED FROM PROGRAM1 SO EACH SHOP UTILITY
+000340*                   HAS A DISTINCT PROGRAM-ID AND CAN BE CALLED
+000350*                   FROM THE NEW SHARED MENU.
+000360*   08/09/2026  DH  REPLACE THE INLINE Y/N CONTINUE CHECK WITH A
+000370*                   CALL TO THE SHARED YESNOCHK CONFIRMATION
+000380*                   ROUTINE, AND LOG DEFAULTED TRANSACTION TYPES
+000390*                   TO THE SHARED AUDIT LOG.
+000400*   08/09/2026  DH  LOOK UP THE ITEM DESCRIPTION AND PRICE FROM
+000410*                   THE ITEMMST MASTER FILE BY ITEM CODE SO THE
+000420*                   OPERATOR ONLY HAS TO KEY THE CODE AND
+000430*                   QUANTITY.  A CODE WITH NO MASTER RECORD FALLS
+000440*                   BACK TO KEYING THE DESCRIPTION AND PRICE BY
+000450*                   HAND, LOGGED TO THE SHARED AUDIT LOG.
+000460*   08/09/2026  DH  STOP RINGING UP ITEMS ONCE THE 999-ITEM TABLE
+000470*                   LIMIT IS REACHED INSTEAD OF SUBSCRIPTING PAST
+000480*                   THE END OF THE ITEM TABLES, AND LOG IT WHEN
+000490*                   IT HAPPENS.
+000492*   08/09/2026  DH  FALL THROUGH TO THE CLOSING PARAGRAPHS OF
+000494*                   0500-LOOKUP-TAX-RATE AND 0700-LOOKUP-ITEM-PRICE
+000496*                   WHEN THEIR RESPECTIVE FILE IS MISSING, INSTEAD
+000498*                   OF JUMPING PAST THE REST OF THE PARAGRAPH.
+000501*   08/09/2026  DH  WIDEN WS-TIMESTAMP AND ST-TIMESTAMP TO 21 BYTES
+000502*                   SINCE FUNCTION CURRENT-DATE RETURNS 21
+000503*                   CHARACTERS, NOT 20 - THE OLD WIDTH WAS
+000504*                   TRUNCATING THE LAST DIGIT OF THE UTC OFFSET.
+000506*   08/09/2026  DH  PASS THIS PROGRAM'S NAME TO YESNOCHK SO AN
+000507*                   INVALID (Y/N) ANSWER TO THE "CONTINUE?" PROMPT
+000508*                   IS LOGGED TO THE SHARED AUDIT LOG.
+000509*----------------------------------------------------------------
+000510 ENVIRONMENT DIVISION.
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540     SELECT SALES-TRAN-FILE ASSIGN TO "SALESTRN"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-SALETRAN-STATUS.
+000570     SELECT STORE-CFG-FILE ASSIGN TO "STORCFG"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-STORCFG-STATUS.
+000600     SELECT ITEM-MST-FILE ASSIGN TO "ITEMMST"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS WS-ITEMMST-STATUS.
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD  SALES-TRAN-FILE.
+000660     COPY SALETRAN.
+000670 FD  STORE-CFG-FILE.
+000680     COPY STORCFG.
+000690 FD  ITEM-MST-FILE.
+000700     COPY ITEMMST.
+000710 WORKING-STORAGE SECTION.
+000720 01  WS-CONSTANTS.
+000730     05  WS-MAX-LEN-20         PIC 9(02) VALUE 20.
+000740     05  WS-ONE                PIC 9(01) VALUE 1.
+000750     05  WS-MAX-ITEMS          PIC 9(3) VALUE 999.
+000760
+000770 01  WS-INPUT-FIELDS.
+000780     05  STORE-NAME          PIC X(100).
+000790     05  ITEM                PIC X(30).
+000800     05  PRICE               PIC 9(6)V99.
+000810     05  QUANTITY            PIC 9(4).
+000820     05  CONTINUE-ANSWER     PIC X(1).
+000830     05  WS-YN-PROMPT        PIC X(40).
+000840     05  WS-AUDIT-PROGRAM    PIC X(8) VALUE "PROGRAM3".
+000850     05  WS-AUDIT-MESSAGE    PIC X(60)
+000860         VALUE "INVALID TRANS TYPE, DEFAULTED TO SALE".
+000870
+000880 01  WS-PROCESSING-FIELDS.
+000890     05  ITEMS               PIC 9(4) VALUE 0.
+000900     05  SUBTOTAL            PIC 9(6)V99 VALUE ZERO.
+000910     05  SALES-TAX           PIC 9V999 VALUE 0.0575.
+000920     05  TAX                 PIC 9(6)V99 VALUE ZERO.
+000930     05  TOTAL               PIC 9(6)V99 VALUE ZERO.
+000940     05  PRINTINDEX          PIC 9(4) VALUE 1.
+000950     05  WS-TRUE-LENGTH      PIC 9(02).
+000960     05  WS-INDEX            PIC 9(02).
+000970     05  WS-TRIMMED-NAME     PIC X(20).
+000980     05  WS-LINE-NUM         PIC 9(4) VALUE 0.
+000990     05  WS-SPACE-NUM        PIC 9(4) VALUE 0.
+001000     05  SPACEINDEX          PIC 9(4) VALUE 1.
+001010     05  WS-TIMESTAMP        PIC X(21).
+001020     05  WS-SALETRAN-STATUS  PIC X(2).
+001030     05  WS-EXT-PRICE        PIC 9(6)V99.
+001040     05  WS-STORCFG-STATUS   PIC X(2).
+001050     05  WS-STORCFG-SWITCH   PIC X(1) VALUE "N".
+001060         88  END-OF-STORCFG  VALUE "Y".
+001070     05  WS-ITEM-CODE        PIC X(10).
+001080     05  WS-ITEMMST-STATUS   PIC X(2).
+001090     05  WS-ITEMMST-SWITCH   PIC X(1) VALUE "N".
+001100         88  END-OF-ITEMMST  VALUE "Y".
+001110     05  WS-ITEM-FOUND       PIC X(1) VALUE "N".
+001120         88  ITEM-WAS-FOUND  VALUE "Y".
+001130     05  DISCOUNT-PERCENT    PIC 9(2)V99 VALUE ZERO.
+001140     05  COUPON-AMOUNT       PIC 9(6)V99 VALUE ZERO.
+001150     05  WS-DISCOUNT-AMOUNT  PIC 9(6)V99 VALUE ZERO.
+001160     05  WS-NET-SUBTOTAL     PIC 9(6)V99 VALUE ZERO.
+001170     05  WS-NET-SUBTOTAL-S   PIC S9(6)V99 VALUE ZERO.
+001180     05  WS-TRANS-TYPE       PIC X(1) VALUE "S".
+001190         88  WS-IS-RETURN    VALUE "R".
+001200         88  WS-IS-SALE      VALUE "S".
+001210     05  WS-AMT-SIGN         PIC X(1) VALUE SPACE.
+001220
+001230 01  WS-ITEMLIST.
+001240     05  ITEMLIST            PIC X(30) OCCURS 1 TO 999 TIMES
+001250                             DEPENDING ON ITEMS.
+001260
+001270 01  WS-PRICES.
+001280     05  PRICES              PIC 9(6)V99 OCCURS 1 TO 999 TIMES
+001290                             DEPENDING ON ITEMS.
+001300
+001310 01  WS-QUANTITIES.
+001320     05  QUANTITIES          PIC 9(4) OCCURS 1 TO 999 TIMES
+001330                             DEPENDING ON ITEMS.
+001340 PROCEDURE DIVISION.
+001350*----------------------------------------------------------------
+001360* 0000-MAINLINE  -  OVERALL FLOW OF CONTROL.
+001370*----------------------------------------------------------------
+001380 0000-MAINLINE.
+001390     DISPLAY "[RECEIPT FORMATTER]"
+001400
+001410     PERFORM 0100-SELECT-TRANS-TYPE THRU 0100-EXIT
+001420
+001430     DISPLAY "Enter Store Name: " WITH NO ADVANCING
+001440     ACCEPT STORE-NAME
+001450
+001460     PERFORM 0500-LOOKUP-TAX-RATE THRU 0500-EXIT
+001470     PERFORM 1000-RING-UP-ITEMS THRU 1000-EXIT
+001480     PERFORM 1500-APPLY-DISCOUNT THRU 1500-EXIT
+001490     PERFORM 2000-PRINT-RECEIPT THRU 2000-EXIT
+001500     PERFORM 3000-LOG-TRANSACTION THRU 3000-EXIT
+001510
+001520     GOBACK.
+001530*----------------------------------------------------------------
+001540* 0100-SELECT-TRANS-TYPE  -  ASK WHETHER THIS TRANSACTION IS A
+001550*                            SALE OR A RETURN/VOID.
+001560*----------------------------------------------------------------
+001570 0100-SELECT-TRANS-TYPE.
+001580     DISPLAY "Transaction Type (S=Sale, R=Return): "
+001590             WITH NO ADVANCING
+001600     ACCEPT WS-TRANS-TYPE
+001610     IF WS-TRANS-TYPE = "s" OR WS-TRANS-TYPE = "S"
+001620         MOVE "S" TO WS-TRANS-TYPE
+001630     ELSE
+001640         IF WS-TRANS-TYPE = "r" OR WS-TRANS-TYPE = "R"
+001650             MOVE "R" TO WS-TRANS-TYPE
+001660         ELSE
+001670             DISPLAY "Invalid input.  Assuming Sale."
+001680             CALL "AUDITLOG" USING WS-AUDIT-PROGRAM
+001690                 WS-AUDIT-MESSAGE
+001700             MOVE "S" TO WS-TRANS-TYPE
+001710         END-IF
+001720     END-IF
+001730     IF WS-IS-RETURN
+001740         MOVE "-" TO WS-AMT-SIGN
+001750     ELSE
+001760         MOVE SPACE TO WS-AMT-SIGN
+001770     END-IF.
+001780 0100-EXIT.
+001790     EXIT.
+001800*----------------------------------------------------------------
+001810* 0500-LOOKUP-TAX-RATE  -  LOOK UP THIS STORE'S SALES TAX RATE IN
+001820*                          THE STORE CONFIGURATION FILE.  IF THE
+001830*                          STORE HAS NO ENTRY, OR THE FILE IS
+001840*                          MISSING, THE DEFAULT RATE ALREADY IN
+001850*                          SALES-TAX IS LEFT UNCHANGED.
+001860*----------------------------------------------------------------
+001870 0500-LOOKUP-TAX-RATE.
+001880     MOVE "N" TO WS-STORCFG-SWITCH
+001890     OPEN INPUT STORE-CFG-FILE
+001900     IF WS-STORCFG-STATUS NOT = "35"
+001930         PERFORM 0510-READ-STORCFG THRU 0510-EXIT
+001940         PERFORM UNTIL END-OF-STORCFG
+001950             IF SC-STORE-NAME = STORE-NAME (1:20)
+001960                 MOVE SC-TAX-RATE TO SALES-TAX
+001970                 SET END-OF-STORCFG TO TRUE
+001980             ELSE
+001990                 PERFORM 0510-READ-STORCFG THRU 0510-EXIT
+002000             END-IF
+002010         END-PERFORM
+002020         CLOSE STORE-CFG-FILE
+002025     END-IF.
+002030 0500-EXIT.
+002040     EXIT.
+002050*----------------------------------------------------------------
+002060* 0510-READ-STORCFG  -  READ THE NEXT STORE CONFIGURATION RECORD.
+002070*----------------------------------------------------------------
+002080 0510-READ-STORCFG.
+002090     READ STORE-CFG-FILE
+002100         AT END
+002110             SET END-OF-STORCFG TO TRUE
+002120     END-READ.
+002130 0510-EXIT.
+002140     EXIT.
+002150*----------------------------------------------------------------
+002160* 0700-LOOKUP-ITEM-PRICE  -  LOOK UP THE ITEM KEYED INTO
+002170*                            WS-ITEM-CODE IN THE ITEM MASTER FILE.
+002180*                            IF FOUND, ITEM-WAS-FOUND IS TRUE AND
+002190*                            IM-DESCRIPTION/IM-UNIT-PRICE HOLD THE
+002200*                            MASTER'S VALUES.  IF THE CODE ISN'T
+002210*                            ON FILE, OR THE FILE IS MISSING, THE
+002220*                            CALLER FALLS BACK TO KEYING THE ITEM
+002230*                            BY HAND.
+002240*----------------------------------------------------------------
+002250 0700-LOOKUP-ITEM-PRICE.
+002260     MOVE "N" TO WS-ITEM-FOUND
+002270     OPEN INPUT ITEM-MST-FILE
+002280     IF WS-ITEMMST-STATUS NOT = "35"
+002310         MOVE "N" TO WS-ITEMMST-SWITCH
+002320         PERFORM 0710-READ-ITEMMST THRU 0710-EXIT
+002330         PERFORM UNTIL END-OF-ITEMMST
+002340             IF IM-ITEM-CODE = WS-ITEM-CODE
+002350                 MOVE "Y" TO WS-ITEM-FOUND
+002360                 SET END-OF-ITEMMST TO TRUE
+002370             ELSE
+002380                 PERFORM 0710-READ-ITEMMST THRU 0710-EXIT
+002390             END-IF
+002400         END-PERFORM
+002410         CLOSE ITEM-MST-FILE
+002415     END-IF.
+002420 0700-EXIT.
+002430     EXIT.
+002440*----------------------------------------------------------------
+002450* 0710-READ-ITEMMST  -  READ THE NEXT ITEM MASTER RECORD.
+002460*----------------------------------------------------------------
+002470 0710-READ-ITEMMST.
+002480     READ ITEM-MST-FILE
+002490         AT END
+002500             SET END-OF-ITEMMST TO TRUE
+002510     END-READ.
+002520 0710-EXIT.
+002530     EXIT.
+002540*----------------------------------------------------------------
+002550* 1000-RING-UP-ITEMS  -  ACCEPT ITEMS, PRICES, AND QUANTITIES
+002560*                        UNTIL THE OPERATOR SIGNALS THE SALE IS
+002570*                        DONE, OR THE 999-ITEM TABLE LIMIT IS HIT.
+002580*----------------------------------------------------------------
+002590 1000-RING-UP-ITEMS.
+002600     MOVE "Y" TO CONTINUE-ANSWER
+002610     PERFORM UNTIL CONTINUE-ANSWER = "N"
+002620         IF ITEMS >= WS-MAX-ITEMS
+002630             DISPLAY "Item limit of 999 reached - sale closed."
+002640             MOVE SPACES TO WS-AUDIT-MESSAGE
+002650             MOVE "ITEM LIMIT 999 REACHED, SALE CLOSED"
+002660                 TO WS-AUDIT-MESSAGE
+002670             CALL "AUDITLOG" USING WS-AUDIT-PROGRAM
+002680                 WS-AUDIT-MESSAGE
+002690             MOVE "N" TO CONTINUE-ANSWER
+002700         ELSE
+002710             DISPLAY "Enter Item Code: " WITH NO ADVANCING
+002720             ACCEPT WS-ITEM-CODE
+002730             COMPUTE ITEMS = ITEMS + 1
+002740             PERFORM 0700-LOOKUP-ITEM-PRICE THRU 0700-EXIT
+002750             IF ITEM-WAS-FOUND
+002760                 MOVE IM-DESCRIPTION TO ITEM
+002770                 MOVE IM-UNIT-PRICE TO PRICE
+002780             ELSE
+002790                 DISPLAY "Item code not found in master file."
+002800                 MOVE SPACES TO WS-AUDIT-MESSAGE
+002810                 STRING "ITEM CODE NOT FOUND: " DELIMITED BY SIZE
+002820                     WS-ITEM-CODE DELIMITED BY SIZE
+002830                     INTO WS-AUDIT-MESSAGE
+002840                 CALL "AUDITLOG" USING WS-AUDIT-PROGRAM
+002850                     WS-AUDIT-MESSAGE
+002860                 DISPLAY "Enter Item Description: "
+002870                     WITH NO ADVANCING
+002880                 ACCEPT ITEM
+002890                 DISPLAY "Enter Price: " WITH NO ADVANCING
+002900                 ACCEPT PRICE
+002910             END-IF
+002920             MOVE ITEM TO ITEMLIST(ITEMS)
+002930
+002940             DISPLAY "Enter Quantity: " WITH NO ADVANCING
+002950             ACCEPT QUANTITY
+002960             IF QUANTITY = 0
+002970                 MOVE 1 TO QUANTITY
+002980             END-IF
+002990             MOVE QUANTITY TO QUANTITIES(ITEMS)
+003000             COMPUTE WS-EXT-PRICE = PRICE * QUANTITY
+003010             MOVE WS-EXT-PRICE TO PRICES(ITEMS)
+003020             COMPUTE SUBTOTAL = SUBTOTAL + WS-EXT-PRICE
+003030
+003040             MOVE "Continue?" TO WS-YN-PROMPT
+003050             CALL "YESNOCHK" USING WS-YN-PROMPT CONTINUE-ANSWER
+003055                 WS-AUDIT-PROGRAM
+003060         END-IF
+003070     END-PERFORM.
+003080 1000-EXIT.
+003090     EXIT.
+003100*----------------------------------------------------------------
+003110* 1500-APPLY-DISCOUNT  -  ACCEPT AN OPTIONAL PERCENT-OFF DISCOUNT
+003120*                         AND AN OPTIONAL FLAT-DOLLAR COUPON, AND
+003130*                         WORK OUT THE NET SUBTOTAL THEY LEAVE
+003140*                         BEHIND.  A SALE WITH NEITHER LEAVES THE
+003150*                         NET SUBTOTAL EQUAL TO THE SUBTOTAL.
+003160*----------------------------------------------------------------
+003170 1500-APPLY-DISCOUNT.
+003180     DISPLAY "Discount Percent (0 if none): " WITH NO ADVANCING
+003190     ACCEPT DISCOUNT-PERCENT
+003200     DISPLAY "Coupon Amount (0.00 if none): " WITH NO ADVANCING
+003210     ACCEPT COUPON-AMOUNT
+003220
+003230     COMPUTE WS-DISCOUNT-AMOUNT ROUNDED =
+003240         SUBTOTAL * DISCOUNT-PERCENT / 100
+003250     COMPUTE WS-NET-SUBTOTAL-S =
+003260         SUBTOTAL - WS-DISCOUNT-AMOUNT - COUPON-AMOUNT
+003270     IF WS-NET-SUBTOTAL-S IS NEGATIVE
+003280         MOVE ZERO TO WS-NET-SUBTOTAL
+003290     ELSE
+003300         MOVE WS-NET-SUBTOTAL-S TO WS-NET-SUBTOTAL
+003310     END-IF.
+003320 1500-EXIT.
+003330     EXIT.
+003340*----------------------------------------------------------------
+003350* 2000-PRINT-RECEIPT  -  DISPLAY THE FORMATTED RECEIPT.
+003360*----------------------------------------------------------------
+003370 2000-PRINT-RECEIPT.
+003380     MOVE WS-MAX-LEN-20 TO WS-TRUE-LENGTH
+003390     PERFORM VARYING WS-INDEX FROM WS-MAX-LEN-20 BY -1
+003400         UNTIL WS-INDEX IS LESS THAN WS-ONE
+003410         IF STORE-NAME (WS-INDEX : 1) NOT EQUAL TO SPACE
+003420             MOVE WS-INDEX TO WS-TRUE-LENGTH
+003430             EXIT PERFORM
+003440         END-IF
+003450         MOVE WS-INDEX TO WS-TRUE-LENGTH
+003460     END-PERFORM.
+003470
+003480     PERFORM UNTIL PRINTINDEX = 10
+003490         DISPLAY " "
+003500         COMPUTE PRINTINDEX = PRINTINDEX + 1
+003510     END-PERFORM
+003520
+003530     IF WS-IS-RETURN
+003540         DISPLAY "          *** RETURN / VOID ***"
+003550     END-IF
+003560     DISPLAY "Thank you for shopping at " *> 26 chars (inc spaces)
+003570             STORE-NAME (1:WS-TRUE-LENGTH) "!" *> 1 char
+003580     MOVE 0 TO PRINTINDEX
+003590     PERFORM UNTIL PRINTINDEX = 27
+003600         DISPLAY "-" WITH NO ADVANCING
+003610         COMPUTE PRINTINDEX = PRINTINDEX + 1
+003620         COMPUTE WS-LINE-NUM = WS-LINE-NUM + 1
+003630     END-PERFORM
+003640     MOVE 0 TO PRINTINDEX
+003650     PERFORM UNTIL PRINTINDEX = WS-TRUE-LENGTH
+003660         DISPLAY "-" WITH NO ADVANCING
+003670         COMPUTE PRINTINDEX = PRINTINDEX + 1
+003680         COMPUTE WS-LINE-NUM = WS-LINE-NUM + 1
+003690     END-PERFORM
+003700     DISPLAY " "
+003710
+003720     MOVE 1 TO PRINTINDEX
+003730     PERFORM UNTIL PRINTINDEX = ITEMS + 1
+003740
+003750         MOVE WS-MAX-LEN-20 TO WS-TRUE-LENGTH
+003760         PERFORM VARYING WS-INDEX FROM WS-MAX-LEN-20 BY -1
+003770             UNTIL WS-INDEX IS LESS THAN 1
+003780             IF ITEMLIST(PRINTINDEX) (WS-INDEX : 1) NOT EQUAL TO
+003790             SPACE
+003800                 MOVE WS-INDEX TO WS-TRUE-LENGTH
+003810                 EXIT PERFORM
+003820             END-IF
+003830             MOVE 0 TO WS-TRUE-LENGTH
+003840         END-PERFORM
+003850
+003860         DISPLAY ITEMLIST(PRINTINDEX) (1:WS-TRUE-LENGTH)
+003870                 " x" QUANTITIES(PRINTINDEX)
+003880                 ":" WITH NO ADVANCING *> adds 1 char to spaces
+003890
+003900         COMPUTE WS-SPACE-NUM = WS-LINE-NUM - WS-TRUE-LENGTH - 12
+003910         PERFORM UNTIL SPACEINDEX = WS-SPACE-NUM - 1
+003920             DISPLAY "" WITH NO ADVANCING
+003930             COMPUTE SPACEINDEX = SPACEINDEX + 1
+003940         END-PERFORM
+003950         MOVE 1 TO SPACEINDEX
+003960         DISPLAY "$" PRICES(PRINTINDEX)
+003970         COMPUTE PRINTINDEX = PRINTINDEX + 1
+003980     END-PERFORM
+003990     MOVE 1 TO PRINTINDEX
+004000     PERFORM UNTIL PRINTINDEX = 4
+004010         DISPLAY " "
+004020         COMPUTE PRINTINDEX = PRINTINDEX + 1
+004030     END-PERFORM
+004040
+004050     DISPLAY "            Subtotal: " WITH NO ADVANCING *> 22 char
+004060     MOVE 1 TO SPACEINDEX
+004070     PERFORM UNTIL SPACEINDEX = WS-LINE-NUM - 22 - 6
+004080         DISPLAY "" WITH NO ADVANCING
+004090         COMPUTE SPACEINDEX = SPACEINDEX + 1
+004100     END-PERFORM
+004110     DISPLAY WS-AMT-SIGN "$" SUBTOTAL
+004120
+004130     IF WS-DISCOUNT-AMOUNT IS GREATER THAN ZERO
+004140         DISPLAY "            Discount: " WITH NO ADVANCING
+004150                 *> 22 chars
+004160         MOVE 1 TO SPACEINDEX
+004170         PERFORM UNTIL SPACEINDEX = WS-LINE-NUM - 22 - 6
+004180             DISPLAY "" WITH NO ADVANCING
+004190             COMPUTE SPACEINDEX = SPACEINDEX + 1
+004200         END-PERFORM
+004210         DISPLAY "-$" WS-DISCOUNT-AMOUNT
+004220     END-IF
+004230
+004240     IF COUPON-AMOUNT IS GREATER THAN ZERO
+004250         DISPLAY "            Coupon: " WITH NO ADVANCING
+004260                 *> 20 chars
+004270         MOVE 1 TO SPACEINDEX
+004280         PERFORM UNTIL SPACEINDEX = WS-LINE-NUM - 20 - 6
+004290             DISPLAY "" WITH NO ADVANCING
+004300             COMPUTE SPACEINDEX = SPACEINDEX + 1
+004310         END-PERFORM
+004320         DISPLAY "-$" COUPON-AMOUNT
+004330     END-IF
+004340
+004350     DISPLAY "            Tax: "  WITH NO ADVANCING *> 17 chars
+004360     MOVE 1 TO SPACEINDEX
+004370     PERFORM UNTIL SPACEINDEX = WS-LINE-NUM - 17 - 6
+004380         DISPLAY "" WITH NO ADVANCING
+004390         COMPUTE SPACEINDEX = SPACEINDEX + 1
+004400     END-PERFORM
+004410     COMPUTE TAX = WS-NET-SUBTOTAL * SALES-TAX
+004420     DISPLAY WS-AMT-SIGN "$" TAX
+004430
+004440     DISPLAY "            TOTAL: " WITH NO ADVANCING *> 19 chars
+004450     MOVE 1 TO SPACEINDEX
+004460     PERFORM UNTIL SPACEINDEX = WS-LINE-NUM - 19 - 6
+004470         DISPLAY "" WITH NO ADVANCING
+004480         COMPUTE SPACEINDEX = SPACEINDEX + 1
+004490     END-PERFORM
+004500     COMPUTE TOTAL = WS-NET-SUBTOTAL + TAX
+004510     DISPLAY WS-AMT-SIGN "$" TOTAL.
+004520 2000-EXIT.
+004530     EXIT.
+004540*----------------------------------------------------------------
+004550* 3000-LOG-TRANSACTION  -  APPEND THIS RECEIPT TO THE SALES
+004560*                          TRANSACTION AUDIT FILE.
+004570*----------------------------------------------------------------
+004580 3000-LOG-TRANSACTION.
+004590     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+004600     OPEN EXTEND SALES-TRAN-FILE
+004610     IF WS-SALETRAN-STATUS = "35"
+004620         OPEN OUTPUT SALES-TRAN-FILE
+004630     END-IF
+004640     MOVE STORE-NAME (1:20) TO ST-STORE-NAME
+004650     MOVE WS-TIMESTAMP TO ST-TIMESTAMP
+004660     MOVE ITEMS TO ST-ITEM-COUNT
+004670     IF WS-IS-RETURN
+004680         SET ST-IS-RETURN TO TRUE
+004690         COMPUTE ST-SUBTOTAL = WS-NET-SUBTOTAL * -1
+004700         COMPUTE ST-TAX = TAX * -1
+004710         COMPUTE ST-TOTAL = TOTAL * -1
+004720     ELSE
+004730         SET ST-IS-SALE TO TRUE
+004740         MOVE WS-NET-SUBTOTAL TO ST-SUBTOTAL
+004750         MOVE TAX TO ST-TAX
+004760         MOVE TOTAL TO ST-TOTAL
+004770     END-IF
+004780     WRITE SALETRAN-RECORD
+004790     CLOSE SALES-TRAN-FILE.
+004800 3000-EXIT.
+004810     EXIT.
+004820 END PROGRAM PROGRAM3.
