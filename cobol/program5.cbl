@@ -1,70 +1,299 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM5.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  INPUT-NUMS          PIC X(50).
-       01  NUM-LIST.
-           05  NUM-ITEM        PIC 9(5)V9(5) OCCURS 100 TIMES.
-       01  WS-INDEX            PIC 9(4) VALUE 0.
-       01  WS-PARSE-INDEX      PIC 9(4) VALUE 1.
-       01  WS-NUM-START        PIC 9(4) VALUE 1.
-       01  WS-NUM-END          PIC 9(4) VALUE 1.
-       01  WS-NUM-TEXT         PIC X(10).
-       01  WS-NUM-FLOAT        PIC 9(5)V9(5).
-       01  WS-MAX              PIC S9(5)V9(5) VALUE -99999.99999.
-       01  WS-MIN              PIC S9(5)V9(5) VALUE 99999.99999.
-       01  CONTINUE-ANSWER     PIC X(1).
-       PROCEDURE DIVISION.
-           MOVE "Y" TO CONTINUE-ANSWER
-           PERFORM UNTIL CONTINUE-ANSWER = "N"
-               DISPLAY "Enter comma separated list of numbers: " 
-               WITH NO ADVANCING
-               ACCEPT INPUT-NUMS
-
-               MOVE 1 TO WS-PARSE-INDEX
-               MOVE 1 TO WS-INDEX
-               PERFORM VARYING WS-NUM-START FROM 1 BY 1 UNTIL 
-               WS-NUM-START > LENGTH OF INPUT-NUMS
-                   IF INPUT-NUMS(WS-NUM-START:1) = "," OR WS-NUM-START = 
-                   LENGTH OF INPUT-NUMS
-                       COMPUTE WS-NUM-END = WS-NUM-START - 
-                       WS-PARSE-INDEX
-                       MOVE INPUT-NUMS(WS-PARSE-INDEX:WS-NUM-END) TO 
-                       WS-NUM-TEXT
-                       MOVE FUNCTION NUMVAL(WS-NUM-TEXT) TO WS-NUM-FLOAT
-                       MOVE WS-NUM-FLOAT TO NUM-ITEM(WS-INDEX)
-                       IF WS-NUM-FLOAT > WS-MAX
-                           MOVE WS-NUM-FLOAT TO WS-MAX
-                       END-IF
-                       IF WS-NUM-FLOAT < WS-MIN
-                           MOVE WS-NUM-FLOAT TO WS-MIN
-                       END-IF
-                       ADD 1 TO WS-INDEX
-                       ADD 1 TO WS-NUM-START
-                       MOVE WS-NUM-START TO WS-PARSE-INDEX
-                   END-IF
-               END-PERFORM
-
-               DISPLAY "Minimum: " WS-MIN
-               DISPLAY "Maximum: " WS-MAX
-
-               MOVE 99999.99999 TO WS-MIN
-               MOVE -99999.99999 TO WS-MAX
-
-               DISPLAY "Continue? (y/n): " WITH NO ADVANCING
-               ACCEPT CONTINUE-ANSWER
-      
-               IF CONTINUE-ANSWER = "y"
-                   MOVE "Y" TO CONTINUE-ANSWER
-               ELSE
-                   IF CONTINUE-ANSWER = "n"
-                       MOVE "N" TO CONTINUE-ANSWER
-                   ELSE
-                       DISPLAY "Invalid input. Please enter 'y' or 'n'."
-                       MOVE "Y" TO CONTINUE-ANSWER
-                   END-IF
-               END-IF 
-           END-PERFORM 
-           STOP RUN.
-       END PROGRAM PROGRAM5.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PROGRAM5.
+000030 AUTHOR.        D HOLLIS.
+000040 INSTALLATION.  SHOP FLOOR SYSTEMS.
+000050 DATE-WRITTEN.  06/11/2019.
+000060 DATE-COMPILED. 08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   06/11/2019  DH  ORIGINAL INSTALLATION.
+000100*   08/09/2026  DH  ADD COUNT, SUM, AND AVERAGE TO THE MIN/MAX
+000110*                   STATISTICS ALREADY REPORTED FOR EACH LIST.
+000120*   08/09/2026  DH  CONVERT FROM A CONSOLE PROMPT FOR ONE COMMA
+000130*                   SEPARATED LIST TO AN UNATTENDED BATCH RUN -
+000140*                   READS ONE NUMBER PER RECORD FROM AN INPUT
+000150*                   FILE AND WRITES EACH VALUE, PLUS THE CLOSING
+000160*                   STATISTICS, TO A REPORT FILE.  THE OLD
+000170*                   CONSOLE PROMPT AND ITS Y/N CONTINUE LOOP NO
+000180*                   LONGER APPLY SINCE THE JOB IS UNATTENDED.
+000185*   08/09/2026  DH  FLAG OUTLIERS - VALUES MORE THAN TWO STANDARD
+000186*                   DEVIATIONS FROM THE MEAN - IN A NEW SECTION
+000187*                   AT THE END OF THE REPORT.
+000188*   08/09/2026  DH  LOG SKIPPED (LIST-FULL) VALUES TO THE SHARED
+000189*                   AUDIT LOG IN ADDITION TO DISPLAYING THEM.
+000190*   08/09/2026  DH  WIDEN THE SUM/AVERAGE/MIN/MAX EDIT FIELD TO
+000191*                   EIGHT INTEGER DIGITS SO A LARGE DAILY SUM NO
+000192*                   LONGER LOSES ITS HIGH-ORDER DIGITS ON PRINT.
+000193*   08/09/2026  DH  RESTORE COMMA-SEPARATED PARSING OF ONE OR MORE
+000194*                   VALUES PER INPUT RECORD, LOST WHEN THE BATCH
+000195*                   CONVERSION SWITCHED TO A SINGLE NUMVAL CALL ON
+000196*                   THE WHOLE RECORD.  WIDEN THE INPUT RECORD TO
+000197*                   HOLD SEVERAL VALUES PER LINE.
+000198*----------------------------------------------------------------
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT NUM-IN-FILE ASSIGN TO "NUMIN"
+000240         ORGANIZATION IS LINE SEQUENTIAL.
+000250     SELECT NUM-RPT-FILE ASSIGN TO "NUMRPT"
+000260         ORGANIZATION IS LINE SEQUENTIAL.
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  NUM-IN-FILE.
+000300 01  NUM-IN-RECORD              PIC X(80).
+000310 FD  NUM-RPT-FILE.
+000320 01  NUM-RPT-RECORD             PIC X(80).
+000330 WORKING-STORAGE SECTION.
+000340 01  NUM-LIST.
+000350     05  NUM-ITEM               PIC 9(5)V9(5) OCCURS 999 TIMES.
+000360 01  WS-INDEX                   PIC 9(4) VALUE 1.
+000370 01  WS-NUM-FLOAT               PIC 9(5)V9(5).
+000380 01  WS-MAX                     PIC S9(5)V9(5) VALUE -99999.99999.
+000390 01  WS-MIN                     PIC S9(5)V9(5) VALUE 99999.99999.
+000400 01  WS-SUM                     PIC 9(8)V9(5) VALUE 0.
+000410 01  WS-COUNT                   PIC 9(4) VALUE 0.
+000420 01  WS-AVERAGE                 PIC 9(8)V9(5) VALUE 0.
+000430 01  WS-NUM-EOF                 PIC X VALUE "N".
+000440     88  END-OF-NUMS            VALUE "Y".
+000450 01  WS-EDIT-VALUE              PIC Z(7)9.99999.
+000460 01  WS-EDIT-COUNT              PIC ZZZ9.
+000461 01  WS-DIFF                    PIC S9(8)V9(5).
+000462 01  WS-SUM-SQ-DIFF             PIC 9(9)V9(5) VALUE 0.
+000463 01  WS-VARIANCE                PIC 9(8)V9(5) VALUE 0.
+000464 01  WS-STD-DEV                 PIC 9(8)V9(5) VALUE 0.
+000465 01  WS-LOW-THRESH              PIC S9(8)V9(5) VALUE 0.
+000466 01  WS-HIGH-THRESH             PIC S9(8)V9(5) VALUE 0.
+000467 01  WS-OUTLIER-COUNT           PIC 9(4) VALUE 0.
+000468 01  WS-STAT-IDX                PIC 9(4) VALUE 1.
+000469 01  WS-AUDIT-PROGRAM           PIC X(8) VALUE "PROGRAM5".
+000470 01  WS-AUDIT-MESSAGE           PIC X(60)
+000471     VALUE "VALUE SKIPPED, LIST IS FULL".
+000472 01  WS-PARSE-INDEX             PIC 9(2) VALUE 1.
+000473 01  WS-NUM-START               PIC 9(2) VALUE 1.
+000474 01  WS-NUM-END                 PIC 9(2) VALUE 1.
+000475 01  WS-NUM-TEXT                PIC X(11).
+000480 PROCEDURE DIVISION.
+000490*----------------------------------------------------------------
+000500* 0000-MAINLINE  -  OVERALL FLOW OF CONTROL FOR THE BATCH RUN.
+000510*                   ONE REPORT LINE IS WRITTEN FOR EACH VALUE
+000520*                   FOUND ON NUM-IN-FILE, FOLLOWED BY THE
+000530*                   CLOSING STATISTICS.
+000540*----------------------------------------------------------------
+000550 0000-MAINLINE.
+000560     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000570     PERFORM 2000-READ-NUMBER THRU 2000-EXIT
+000580     PERFORM 3000-PROCESS-NUMBER THRU 3000-EXIT
+000590         UNTIL END-OF-NUMS
+000600     PERFORM 3500-COMPUTE-STATISTICS THRU 3500-EXIT
+000610     PERFORM 4000-WRITE-SUMMARY THRU 4000-EXIT
+000620     PERFORM 4500-FLAG-OUTLIERS THRU 4500-EXIT
+000630     PERFORM 9999-TERMINATE THRU 9999-EXIT
+000640     GOBACK.
+000650*----------------------------------------------------------------
+000660* 1000-INITIALIZE  -  OPEN THE NUMBER INPUT FILE AND THE REPORT
+000670*                     FILE FOR THE RUN.
+000680*----------------------------------------------------------------
+000690 1000-INITIALIZE.
+000700     DISPLAY "[NUMBER LIST STATISTICS - BATCH RUN]"
+000710     OPEN INPUT NUM-IN-FILE
+000720     OPEN OUTPUT NUM-RPT-FILE.
+000730 1000-EXIT.
+000740     EXIT.
+000750*----------------------------------------------------------------
+000760* 2000-READ-NUMBER  -  READ THE NEXT RECORD OF ONE OR MORE
+000770*                      COMMA-SEPARATED VALUES TO BE TALLIED.
+000780*----------------------------------------------------------------
+000790 2000-READ-NUMBER.
+000800     READ NUM-IN-FILE
+000810         AT END
+000820             SET END-OF-NUMS TO TRUE
+000830     END-READ.
+000840 2000-EXIT.
+000850     EXIT.
+000860*----------------------------------------------------------------
+000870* 3000-PROCESS-NUMBER  -  SPLIT ONE RECORD INTO ITS COMMA-
+000880*                         SEPARATED VALUES, STORE EACH ONE, AND
+000890*                         READ THE NEXT RECORD.
+000900*----------------------------------------------------------------
+000910 3000-PROCESS-NUMBER.
+000920     MOVE 1 TO WS-PARSE-INDEX
+000930     PERFORM VARYING WS-NUM-START FROM 1 BY 1
+000940             UNTIL WS-NUM-START > LENGTH OF NUM-IN-RECORD
+000950         IF NUM-IN-RECORD (WS-NUM-START:1) = "," OR
+000960                 WS-NUM-START = LENGTH OF NUM-IN-RECORD
+000970             COMPUTE WS-NUM-END = WS-NUM-START - WS-PARSE-INDEX
+000980             IF WS-NUM-END > 0
+000990                 MOVE SPACES TO WS-NUM-TEXT
+001000                 MOVE NUM-IN-RECORD (WS-PARSE-INDEX:WS-NUM-END)
+001010                     TO WS-NUM-TEXT
+001020                 PERFORM 3050-STORE-VALUE THRU 3050-EXIT
+001030             END-IF
+001040             ADD 1 TO WS-NUM-START
+001050             MOVE WS-NUM-START TO WS-PARSE-INDEX
+001060         END-IF
+001070     END-PERFORM
+001080     PERFORM 2000-READ-NUMBER THRU 2000-EXIT.
+001090 3000-EXIT.
+001100     EXIT.
+001110*----------------------------------------------------------------
+001120* 3050-STORE-VALUE  -  CONVERT ONE PARSED VALUE, ROLL IT INTO THE
+001130*                      RUNNING STATISTICS, AND WRITE THE REPORT
+001140*                      LINE, UNLESS THE 999-VALUE TABLE IS FULL.
+001150*----------------------------------------------------------------
+001160 3050-STORE-VALUE.
+001170     IF WS-COUNT >= 999
+001180         DISPLAY "Value skipped - list is full: " WS-NUM-TEXT
+001190         CALL "AUDITLOG" USING WS-AUDIT-PROGRAM WS-AUDIT-MESSAGE
+001200     ELSE
+001210         MOVE FUNCTION NUMVAL(WS-NUM-TEXT) TO WS-NUM-FLOAT
+001220         MOVE WS-NUM-FLOAT TO NUM-ITEM (WS-INDEX)
+001230         IF WS-NUM-FLOAT > WS-MAX
+001240             MOVE WS-NUM-FLOAT TO WS-MAX
+001250         END-IF
+001260         IF WS-NUM-FLOAT < WS-MIN
+001270             MOVE WS-NUM-FLOAT TO WS-MIN
+001280         END-IF
+001290         ADD WS-NUM-FLOAT TO WS-SUM
+001300         ADD 1 TO WS-COUNT
+001310         ADD 1 TO WS-INDEX
+001320         MOVE WS-NUM-FLOAT TO WS-EDIT-VALUE
+001330         MOVE SPACES TO NUM-RPT-RECORD
+001340         STRING "VALUE: " DELIMITED BY SIZE
+001350             WS-EDIT-VALUE DELIMITED BY SIZE
+001360             INTO NUM-RPT-RECORD
+001370         WRITE NUM-RPT-RECORD
+001380     END-IF.
+001390 3050-EXIT.
+001400     EXIT.
+001410*----------------------------------------------------------------
+001420* 3500-COMPUTE-STATISTICS  -  COMPUTE THE AVERAGE, THEN THE
+001430*                             STANDARD DEVIATION AND THE OUTLIER
+001440*                             THRESHOLDS TWO STANDARD DEVIATIONS
+001450*                             ABOVE AND BELOW THE AVERAGE.
+001460*----------------------------------------------------------------
+001470 3500-COMPUTE-STATISTICS.
+001480     IF WS-COUNT > 0
+001490         COMPUTE WS-AVERAGE ROUNDED = WS-SUM / WS-COUNT
+001500     ELSE
+001510         MOVE 0 TO WS-AVERAGE
+001520     END-IF
+001530
+001540     MOVE 0 TO WS-SUM-SQ-DIFF
+001550     IF WS-COUNT > 0
+001560         PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+001570                 UNTIL WS-STAT-IDX > WS-COUNT
+001580             COMPUTE WS-DIFF = NUM-ITEM (WS-STAT-IDX) - WS-AVERAGE
+001590             COMPUTE WS-SUM-SQ-DIFF ROUNDED =
+001600                 WS-SUM-SQ-DIFF + (WS-DIFF * WS-DIFF)
+001610         END-PERFORM
+001620         COMPUTE WS-VARIANCE ROUNDED = WS-SUM-SQ-DIFF / WS-COUNT
+001630         COMPUTE WS-STD-DEV ROUNDED = FUNCTION SQRT (WS-VARIANCE)
+001640     ELSE
+001650         MOVE 0 TO WS-VARIANCE
+001660         MOVE 0 TO WS-STD-DEV
+001670     END-IF
+001680     COMPUTE WS-LOW-THRESH = WS-AVERAGE - (2 * WS-STD-DEV)
+001690     COMPUTE WS-HIGH-THRESH = WS-AVERAGE + (2 * WS-STD-DEV).
+001700 3500-EXIT.
+001710     EXIT.
+001720*----------------------------------------------------------------
+001730* 4000-WRITE-SUMMARY  -  APPEND COUNT, SUM, AVERAGE, MINIMUM,
+001740*                        MAXIMUM, AND STANDARD DEVIATION TO THE
+001750*                        END OF THE REPORT.
+001760*----------------------------------------------------------------
+001770 4000-WRITE-SUMMARY.
+001780     MOVE SPACES TO NUM-RPT-RECORD
+001790     WRITE NUM-RPT-RECORD
+001800     MOVE "SUMMARY" TO NUM-RPT-RECORD
+001810     WRITE NUM-RPT-RECORD
+001820     MOVE WS-COUNT TO WS-EDIT-COUNT
+001830     MOVE SPACES TO NUM-RPT-RECORD
+001840     STRING "  COUNT   : " DELIMITED BY SIZE
+001850         WS-EDIT-COUNT DELIMITED BY SIZE
+001860         INTO NUM-RPT-RECORD
+001870     WRITE NUM-RPT-RECORD
+001880     MOVE WS-SUM TO WS-EDIT-VALUE
+001890     MOVE SPACES TO NUM-RPT-RECORD
+001900     STRING "  SUM     : " DELIMITED BY SIZE
+001910         WS-EDIT-VALUE DELIMITED BY SIZE
+001920         INTO NUM-RPT-RECORD
+001930     WRITE NUM-RPT-RECORD
+001940     MOVE WS-AVERAGE TO WS-EDIT-VALUE
+001950     MOVE SPACES TO NUM-RPT-RECORD
+001960     STRING "  AVERAGE : " DELIMITED BY SIZE
+001970         WS-EDIT-VALUE DELIMITED BY SIZE
+001980         INTO NUM-RPT-RECORD
+001990     WRITE NUM-RPT-RECORD
+002000     IF WS-COUNT > 0
+002010         MOVE WS-MIN TO WS-EDIT-VALUE
+002020     ELSE
+002030         MOVE 0 TO WS-EDIT-VALUE
+002040     END-IF
+002050     MOVE SPACES TO NUM-RPT-RECORD
+002060     STRING "  MINIMUM : " DELIMITED BY SIZE
+002070         WS-EDIT-VALUE DELIMITED BY SIZE
+002080         INTO NUM-RPT-RECORD
+002090     WRITE NUM-RPT-RECORD
+002100     IF WS-COUNT > 0
+002110         MOVE WS-MAX TO WS-EDIT-VALUE
+002120     ELSE
+002130         MOVE 0 TO WS-EDIT-VALUE
+002140     END-IF
+002150     MOVE SPACES TO NUM-RPT-RECORD
+002160     STRING "  MAXIMUM : " DELIMITED BY SIZE
+002170         WS-EDIT-VALUE DELIMITED BY SIZE
+002180         INTO NUM-RPT-RECORD
+002190     WRITE NUM-RPT-RECORD
+002200     MOVE WS-STD-DEV TO WS-EDIT-VALUE
+002210     MOVE SPACES TO NUM-RPT-RECORD
+002220     STRING "  STD DEV : " DELIMITED BY SIZE
+002230         WS-EDIT-VALUE DELIMITED BY SIZE
+002240         INTO NUM-RPT-RECORD
+002250     WRITE NUM-RPT-RECORD.
+002260 4000-EXIT.
+002270     EXIT.
+002280*----------------------------------------------------------------
+002290* 4500-FLAG-OUTLIERS  -  LIST EVERY VALUE MORE THAN TWO STANDARD
+002300*                        DEVIATIONS ABOVE OR BELOW THE AVERAGE.
+002310*----------------------------------------------------------------
+002320 4500-FLAG-OUTLIERS.
+002330     MOVE SPACES TO NUM-RPT-RECORD
+002340     WRITE NUM-RPT-RECORD
+002350     MOVE "OUTLIERS (BEYOND 2 STD DEV FROM THE AVERAGE)"
+002360         TO NUM-RPT-RECORD
+002370     WRITE NUM-RPT-RECORD
+002380     IF WS-COUNT > 0
+002390         PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+002400                 UNTIL WS-STAT-IDX > WS-COUNT
+002410             IF NUM-ITEM (WS-STAT-IDX) > WS-HIGH-THRESH OR
+002420                     NUM-ITEM (WS-STAT-IDX) < WS-LOW-THRESH
+002430                 ADD 1 TO WS-OUTLIER-COUNT
+002440                 MOVE NUM-ITEM (WS-STAT-IDX) TO WS-EDIT-VALUE
+002450                 MOVE SPACES TO NUM-RPT-RECORD
+002460                 STRING "  OUTLIER : " DELIMITED BY SIZE
+002470                     WS-EDIT-VALUE DELIMITED BY SIZE
+002480                     INTO NUM-RPT-RECORD
+002490                 WRITE NUM-RPT-RECORD
+002500             END-IF
+002510         END-PERFORM
+002520     END-IF
+002530     IF WS-OUTLIER-COUNT = 0
+002540         MOVE SPACES TO NUM-RPT-RECORD
+002550         MOVE "  (none found)" TO NUM-RPT-RECORD
+002560         WRITE NUM-RPT-RECORD
+002570     END-IF.
+002580 4500-EXIT.
+002590     EXIT.
+002600*----------------------------------------------------------------
+002610* 9999-TERMINATE  -  CLOSE FILES BEFORE ENDING THE RUN.
+002620*----------------------------------------------------------------
+002630 9999-TERMINATE.
+002640     DISPLAY "Count  : " WS-COUNT
+002650     DISPLAY "Sum    : " WS-SUM
+002660     DISPLAY "Average: " WS-AVERAGE
+002670     DISPLAY "Outliers flagged: " WS-OUTLIER-COUNT
+002680     CLOSE NUM-IN-FILE
+002690     CLOSE NUM-RPT-FILE.
+002700 9999-EXIT.
+002710     EXIT.
+002720 END PROGRAM PROGRAM5.
