@@ -0,0 +1,83 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MAINMENU.
+000030 AUTHOR.        D HOLLIS.
+000040 INSTALLATION.  SHOP FLOOR SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED. 08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   08/09/2026  DH  ORIGINAL INSTALLATION.  A COMMON MENU THAT
+000100*                   CALLS EACH OF THE SHOP FLOOR UTILITIES SO
+000110*                   THE OPERATOR HAS ONE PROGRAM TO RUN INSTEAD
+000120*                   OF FIVE.  RENAMED THE RECEIPT FORMATTER'S
+000130*                   PROGRAM-ID FROM PROGRAM1 TO PROGRAM3 (IT WAS
+000140*                   BUILT FROM A COPY OF THE TABLE PRINTER AND
+000150*                   KEPT ITS ORIGINAL NAME) SO EVERY UTILITY
+000160*                   CAN BE CALLED BY A DISTINCT NAME.
+000170*----------------------------------------------------------------
+000180 ENVIRONMENT DIVISION.
+000190 DATA DIVISION.
+000200 WORKING-STORAGE SECTION.
+000210 01  WS-MENU-CHOICE             PIC 9(1) VALUE 9.
+000220     88  WS-VALID-CHOICE        VALUES 1 THRU 6.
+000230     88  WS-EXIT-CHOICE         VALUE 0.
+000240 PROCEDURE DIVISION.
+000250*----------------------------------------------------------------
+000260* 0000-MAINLINE  -  DISPLAY THE MENU AND CALL THE CHOSEN
+000270*                   UTILITY UNTIL THE OPERATOR CHOOSES TO EXIT.
+000280*----------------------------------------------------------------
+000290 0000-MAINLINE.
+000300     PERFORM 1000-DISPLAY-MENU THRU 1000-EXIT
+000310         UNTIL WS-EXIT-CHOICE
+000320     DISPLAY "Goodbye."
+000330     STOP RUN.
+000340*----------------------------------------------------------------
+000350* 1000-DISPLAY-MENU  -  SHOW THE MENU, READ ONE CHOICE, AND
+000360*                       DISPATCH TO THE MATCHING UTILITY.
+000370*----------------------------------------------------------------
+000380 1000-DISPLAY-MENU.
+000390     DISPLAY " "
+000400     DISPLAY "[SHOP FLOOR UTILITIES - MAIN MENU]"
+000410     DISPLAY "  1. Multiplication table printer"
+000420     DISPLAY "  2. Grade converter"
+000430     DISPLAY "  3. Receipt formatter"
+000440     DISPLAY "  4. Palindrome/code checker"
+000450     DISPLAY "  5. Number list statistics"
+000460     DISPLAY "  6. End-of-day Z-report"
+000470     DISPLAY "  0. Exit"
+000480     DISPLAY "Enter choice: " WITH NO ADVANCING
+000490     ACCEPT WS-MENU-CHOICE
+000500
+000510     EVALUATE TRUE
+000520         WHEN WS-EXIT-CHOICE
+000530             CONTINUE
+000540         WHEN NOT WS-VALID-CHOICE
+000550             DISPLAY "Invalid choice - please enter 0 through 6."
+000560         WHEN OTHER
+000570             PERFORM 2000-CALL-UTILITY THRU 2000-EXIT
+000580     END-EVALUATE.
+000590 1000-EXIT.
+000600     EXIT.
+000610*----------------------------------------------------------------
+000620* 2000-CALL-UTILITY  -  CALL THE PROGRAM MATCHING THE MENU
+000630*                       CHOICE AND RETURN CONTROL TO THE MENU
+000640*                       WHEN IT ENDS.
+000650*----------------------------------------------------------------
+000660 2000-CALL-UTILITY.
+000670     EVALUATE WS-MENU-CHOICE
+000680         WHEN 1
+000690             CALL "PROGRAM1"
+000700         WHEN 2
+000710             CALL "PROGRAM2"
+000720         WHEN 3
+000730             CALL "PROGRAM3"
+000740         WHEN 4
+000750             CALL "PROGRAM4"
+000760         WHEN 5
+000770             CALL "PROGRAM5"
+000780         WHEN 6
+000790             CALL "EODREPT"
+000800     END-EVALUATE.
+000810 2000-EXIT.
+000820     EXIT.
+000830 END PROGRAM MAINMENU.
