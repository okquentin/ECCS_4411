@@ -0,0 +1,55 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    AUDITLOG.
+000030 AUTHOR.        D HOLLIS.
+000040 INSTALLATION.  SHOP FLOOR SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED. 08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   08/09/2026  DH  ORIGINAL INSTALLATION.  A SHARED AUDIT LOG
+000100*                   SUBPROGRAM SO EVERY UTILITY RECORDS ITS
+000110*                   REJECTED OR DEFAULTED INPUT IN ONE PLACE
+000120*                   (AUDITLOG) INSTEAD OF ONLY DISPLAYING IT TO
+000130*                   THE CONSOLE, WHICH IS LOST ONCE THE JOB ENDS.
+000135*   08/09/2026  DH  WIDEN THE TIMESTAMP FIELD TO 21 BYTES -
+000136*                   FUNCTION CURRENT-DATE RETURNS 21 CHARACTERS
+000137*                   AND A 20-BYTE FIELD WAS TRUNCATING THE LAST
+000138*                   DIGIT OF THE UTC OFFSET.
+000140*----------------------------------------------------------------
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000190         ORGANIZATION IS LINE SEQUENTIAL
+000200         FILE STATUS IS AL-FILE-STATUS.
+000210 DATA DIVISION.
+000220 FILE SECTION.
+000230 FD  AUDIT-LOG-FILE.
+000240 COPY AUDITREC.
+000250 WORKING-STORAGE SECTION.
+000260 01  AL-FILE-STATUS             PIC X(2).
+000270 01  AL-WORK-TIMESTAMP          PIC X(21).
+000280 LINKAGE SECTION.
+000290 01  AL-CALLER-PROGRAM          PIC X(8).
+000300 01  AL-CALLER-MESSAGE          PIC X(60).
+000310 PROCEDURE DIVISION USING AL-CALLER-PROGRAM AL-CALLER-MESSAGE.
+000320*----------------------------------------------------------------
+000330* 0000-MAINLINE  -  APPEND ONE RECORD TO THE AUDIT LOG SHOWING
+000340*                   WHEN, WHICH PROGRAM, AND WHAT WAS REJECTED
+000350*                   OR DEFAULTED.
+000360*----------------------------------------------------------------
+000370 0000-MAINLINE.
+000380     OPEN EXTEND AUDIT-LOG-FILE
+000390     IF AL-FILE-STATUS NOT = "00" AND AL-FILE-STATUS NOT = "05"
+000400         OPEN OUTPUT AUDIT-LOG-FILE
+000410     END-IF
+000420
+000430     MOVE FUNCTION CURRENT-DATE TO AL-WORK-TIMESTAMP
+000440     MOVE AL-WORK-TIMESTAMP TO AL-TIMESTAMP
+000450     MOVE AL-CALLER-PROGRAM TO AL-PROGRAM-NAME
+000460     MOVE AL-CALLER-MESSAGE TO AL-MESSAGE-TEXT
+000470     WRITE AUDIT-LOG-RECORD
+000480
+000490     CLOSE AUDIT-LOG-FILE
+000500     GOBACK.
+000510 END PROGRAM AUDITLOG.
