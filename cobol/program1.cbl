@@ -1,42 +1,191 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM1.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  N              PIC 9(30).
-       01  WS-AGE         PIC 99.
-       01  INDEXNUM       PIC 9(2) VALUE 0.
-       01  COLUMNNUM      PIC 9(2) VALUE 0.
-       01  MULT           PIC 9(2).
-       PROCEDURE DIVISION.
-           DISPLAY "[MULTIPLICATION TABLE PRINTER]" 
-           DISPLAY "Enter a table size (<99): " WITH NO ADVANCING
-           ACCEPT N.
-
-           IF N >= 99 
-            DISPLAY "Table size must be less than 99"
-            STOP RUN
-           END-IF
-
-           PERFORM VARYING indexnum FROM 1 BY 1 UNTIL indexnum > N
-               DISPLAY INDEXNUM WITH NO ADVANCING
-               DISPLAY "    " WITH NO ADVANCING
-           END-PERFORM
-
-           DISPLAY " "
-           DISPLAY " "
-           MOVE 0 TO indexnum
-
-           PERFORM VARYING INDEXNUM FROM 2 BY 1 UNTIL INDEXNUM > N
-               DISPLAY INDEXNUM WITH NO ADVANCING
-               DISPLAY "    " WITH NO ADVANCING
-               PERFORM VARYING COLUMNNUM FROM 2 BY 1 UNTIL COLUMNNUM > N
-                   COMPUTE MULT = INDEXNUM * COLUMNNUM
-                   DISPLAY MULT WITH NO ADVANCING
-                   DISPLAY "    " WITH NO ADVANCING
-               END-PERFORM
-               DISPLAY " "
-           END-PERFORM
-
-           STOP RUN.
-       END PROGRAM PROGRAM1.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PROGRAM1.
+000030 AUTHOR.        D HOLLIS.
+000040 INSTALLATION.  SHOP FLOOR SYSTEMS.
+000050 DATE-WRITTEN.  01/06/2019.
+000060 DATE-COMPILED. 08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   01/06/2019  DH  ORIGINAL INSTALLATION.
+000100*   08/09/2026  DH  ADD PRINT-READY REPORT FILE OUTPUT SO
+000110*                   TABLES CAN BE SENT TO THE SHOP PRINTER
+000120*                   INSTEAD OF ONLY DISPLAYED ON THE SCREEN.
+000130*   08/09/2026  DH  CONVERT TO AN UNATTENDED BATCH RUN THAT
+000140*                   READS THE LIST OF REQUESTED TABLE SIZES
+000150*                   FROM AN INPUT FILE INSTEAD OF ACCEPTING
+000160*                   ONE SIZE AT A TIME FROM THE OPERATOR.
+000170*   08/09/2026  DH  RAISE THE TABLE SIZE CEILING TO 999 AND
+000180*                   PAGE THE REPORT OUTPUT SO LARGE TABLES
+000190*                   DON'T SCROLL BY IN ONE UNBROKEN BLOCK.
+000195*   08/09/2026  DH  LOG SKIPPED SIZES TO THE SHARED AUDIT LOG
+000196*                   IN ADDITION TO DISPLAYING THEM.
+000200*----------------------------------------------------------------
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT SIZE-IN-FILE ASSIGN TO "SIZEIN"
+000250         ORGANIZATION IS LINE SEQUENTIAL.
+000260     SELECT TABLE-RPT-FILE ASSIGN TO "TABLERPT"
+000270         ORGANIZATION IS LINE SEQUENTIAL.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  SIZE-IN-FILE.
+000310 01  SIZE-IN-RECORD             PIC 9(3).
+000320 FD  TABLE-RPT-FILE.
+000330 01  TABLE-RPT-RECORD.
+000340     05  RPT-CARRIAGE-CTL       PIC X.
+000350     05  RPT-TEXT               PIC X(8000).
+000360 WORKING-STORAGE SECTION.
+000370 01  N                          PIC 9(3).
+000380 01  WS-AGE                     PIC 99.
+000390 01  INDEXNUM                   PIC 9(3) VALUE 0.
+000400 01  COLUMNNUM                  PIC 9(3) VALUE 0.
+000410 01  MULT                       PIC 9(6).
+000420 01  WS-PRINT-LINE              PIC X(8000).
+000430 01  WS-PRINT-COL               PIC 9(5).
+000440 01  WS-CELL                    PIC Z(5)9.
+000450 01  WS-HEADER-LINE             PIC X(8000).
+000455 01  WS-AUDIT-PROGRAM           PIC X(8) VALUE "PROGRAM1".
+000456 01  WS-AUDIT-MESSAGE           PIC X(60).
+000460 01  WS-EMIT-TEXT               PIC X(8000).
+000470 01  WS-LINES-PER-PAGE          PIC 9(3) VALUE 060.
+000480 01  WS-PAGE-LINE-COUNT         PIC 9(3) VALUE 0.
+000490 01  WS-PAGE-NUM                PIC 9(3) VALUE 0.
+000500 01  WS-EOF-SWITCH              PIC X VALUE "N".
+000510     88  END-OF-SIZES           VALUE "Y".
+000520 PROCEDURE DIVISION.
+000530*----------------------------------------------------------------
+000540* 0000-MAINLINE  -  OVERALL FLOW OF CONTROL.  ONE TABLE IS
+000550*                   PRODUCED FOR EACH SIZE FOUND ON SIZE-IN-FILE.
+000560*----------------------------------------------------------------
+000570 0000-MAINLINE.
+000580     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000590     PERFORM 2000-READ-SIZE THRU 2000-EXIT
+000600     PERFORM 3000-PROCESS-SIZE THRU 3000-EXIT
+000610         UNTIL END-OF-SIZES
+000620     PERFORM 9999-TERMINATE THRU 9999-EXIT
+000630     GOBACK.
+000640*----------------------------------------------------------------
+000650* 1000-INITIALIZE  -  OPEN THE SIZE INPUT FILE AND THE REPORT
+000660*                     FILE FOR THE RUN.
+000670*----------------------------------------------------------------
+000680 1000-INITIALIZE.
+000690     DISPLAY "[MULTIPLICATION TABLE PRINTER]"
+000700     OPEN INPUT SIZE-IN-FILE
+000710     OPEN OUTPUT TABLE-RPT-FILE.
+000720 1000-EXIT.
+000730     EXIT.
+000740*----------------------------------------------------------------
+000750* 2000-READ-SIZE  -  READ THE NEXT REQUESTED TABLE SIZE.
+000760*----------------------------------------------------------------
+000770 2000-READ-SIZE.
+000780     READ SIZE-IN-FILE INTO N
+000790         AT END
+000800             SET END-OF-SIZES TO TRUE
+000810     END-READ.
+000820 2000-EXIT.
+000830     EXIT.
+000840*----------------------------------------------------------------
+000850* 3000-PROCESS-SIZE  -  VALIDATE ONE REQUESTED SIZE, BUILD ITS
+000860*                       TABLE, AND MOVE ON TO THE NEXT.
+000870*----------------------------------------------------------------
+000880 3000-PROCESS-SIZE.
+000890     IF N > 999
+000900         DISPLAY "Table size must not exceed 999 - skipped: " N
+000901         MOVE SPACES TO WS-AUDIT-MESSAGE
+000902         STRING "SIZE REJECTED, OVER 999: " DELIMITED BY SIZE
+000904             N DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE
+000906         CALL "AUDITLOG" USING WS-AUDIT-PROGRAM WS-AUDIT-MESSAGE
+000910     ELSE
+000920         PERFORM 4000-BUILD-TABLE THRU 4000-EXIT
+000930     END-IF
+000940     PERFORM 2000-READ-SIZE THRU 2000-EXIT.
+000950 3000-EXIT.
+000960     EXIT.
+000970*----------------------------------------------------------------
+000980* 4000-BUILD-TABLE  -  DISPLAY THE TABLE AND WRITE IT TO THE
+000990*                      REPORT FILE, PAGED, HEADER ROW FIRST.
+001000*----------------------------------------------------------------
+001010 4000-BUILD-TABLE.
+001020     MOVE SPACES TO WS-PRINT-LINE
+001030     MOVE 1 TO WS-PRINT-COL
+001040     PERFORM VARYING INDEXNUM FROM 1 BY 1 UNTIL INDEXNUM > N
+001050         DISPLAY INDEXNUM WITH NO ADVANCING
+001060         DISPLAY "    " WITH NO ADVANCING
+001070         MOVE INDEXNUM TO WS-CELL
+001080         STRING WS-CELL DELIMITED BY SIZE
+001090             "  " DELIMITED BY SIZE
+001100             INTO WS-PRINT-LINE WITH POINTER WS-PRINT-COL
+001110     END-PERFORM
+001120     MOVE WS-PRINT-LINE TO WS-HEADER-LINE
+001130     MOVE 0 TO WS-PAGE-LINE-COUNT
+001140     PERFORM 4010-START-PAGE THRU 4010-EXIT
+001150
+001160     DISPLAY " "
+001170     DISPLAY " "
+001180     MOVE 0 TO INDEXNUM
+001190
+001200     PERFORM VARYING INDEXNUM FROM 2 BY 1 UNTIL INDEXNUM > N
+001210         DISPLAY INDEXNUM WITH NO ADVANCING
+001220         DISPLAY "    " WITH NO ADVANCING
+001230         MOVE SPACES TO WS-PRINT-LINE
+001240         MOVE 1 TO WS-PRINT-COL
+001250         MOVE INDEXNUM TO WS-CELL
+001260         STRING WS-CELL DELIMITED BY SIZE
+001270             "  " DELIMITED BY SIZE
+001280             INTO WS-PRINT-LINE WITH POINTER WS-PRINT-COL
+001290         PERFORM VARYING COLUMNNUM FROM 2 BY 1 UNTIL COLUMNNUM > N
+001300             COMPUTE MULT = INDEXNUM * COLUMNNUM
+001310             DISPLAY MULT WITH NO ADVANCING
+001320             DISPLAY "    " WITH NO ADVANCING
+001330             MOVE MULT TO WS-CELL
+001340             STRING WS-CELL DELIMITED BY SIZE
+001350                 "  " DELIMITED BY SIZE
+001360                 INTO WS-PRINT-LINE WITH POINTER WS-PRINT-COL
+001370         END-PERFORM
+001380         DISPLAY " "
+001390         MOVE WS-PRINT-LINE TO WS-EMIT-TEXT
+001400         PERFORM 5000-EMIT-LINE THRU 5000-EXIT
+001410     END-PERFORM
+001420     MOVE SPACES TO WS-EMIT-TEXT
+001430     PERFORM 5000-EMIT-LINE THRU 5000-EXIT.
+001440 4000-EXIT.
+001450     EXIT.
+001460*----------------------------------------------------------------
+001470* 4010-START-PAGE  -  BEGIN A NEW PRINT PAGE WITH THE TABLE'S
+001480*                     HEADER ROW REPEATED AT THE TOP.
+001490*----------------------------------------------------------------
+001500 4010-START-PAGE.
+001510     ADD 1 TO WS-PAGE-NUM
+001520     MOVE "1" TO RPT-CARRIAGE-CTL
+001530     MOVE WS-HEADER-LINE TO RPT-TEXT
+001540     WRITE TABLE-RPT-RECORD
+001550     MOVE " " TO RPT-CARRIAGE-CTL
+001560     MOVE SPACES TO RPT-TEXT
+001570     WRITE TABLE-RPT-RECORD
+001580     MOVE 2 TO WS-PAGE-LINE-COUNT.
+001590 4010-EXIT.
+001600     EXIT.
+001610*----------------------------------------------------------------
+001620* 5000-EMIT-LINE  -  WRITE ONE TABLE ROW, STARTING A NEW PAGE
+001630*                    FIRST WHEN THE CURRENT PAGE IS FULL.
+001640*----------------------------------------------------------------
+001650 5000-EMIT-LINE.
+001660     IF WS-PAGE-LINE-COUNT >= WS-LINES-PER-PAGE
+001670         PERFORM 4010-START-PAGE THRU 4010-EXIT
+001680     END-IF
+001690     MOVE " " TO RPT-CARRIAGE-CTL
+001700     MOVE WS-EMIT-TEXT TO RPT-TEXT
+001710     WRITE TABLE-RPT-RECORD
+001720     ADD 1 TO WS-PAGE-LINE-COUNT.
+001730 5000-EXIT.
+001740     EXIT.
+001750*----------------------------------------------------------------
+001760* 9999-TERMINATE  -  CLOSE FILES BEFORE ENDING THE RUN.
+001770*----------------------------------------------------------------
+001780 9999-TERMINATE.
+001790     CLOSE SIZE-IN-FILE
+001800     CLOSE TABLE-RPT-FILE.
+001810 9999-EXIT.
+001820     EXIT.
+001830 END PROGRAM PROGRAM1.
