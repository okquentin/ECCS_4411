@@ -0,0 +1,149 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BATCHRUN.
+000030 AUTHOR.        D HOLLIS.
+000040 INSTALLATION.  SHOP FLOOR SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED. 08/09/2026.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   08/09/2026  DH  ORIGINAL INSTALLATION.  RUNS THE UNATTENDED
+000100*                   SHOP FLOOR JOBS (TABLE PRINTER, GRADE
+000110*                   CONVERTER, PALINDROME CHECKER, NUMBER LIST
+000120*                   STATISTICS, AND THE END-OF-DAY Z-REPORT) IN
+000130*                   ORDER FOR THE OVERNIGHT WINDOW.  A CHECKPOINT
+000140*                   FILE (BATCHCKP) RECORDS EACH STEP AS IT
+000150*                   FINISHES SO THAT IF THE WINDOW IS CUT SHORT,
+000160*                   RERUNNING THIS JOB PICKS UP AT THE FIRST STEP
+000170*                   NOT YET MARKED DONE INSTEAD OF STARTING THE
+000180*                   WHOLE NIGHT OVER.  THE RECEIPT FORMATTER
+000190*                   (PROGRAM3) IS NOT PART OF THIS WINDOW SINCE
+000200*                   IT STILL TAKES AN OPERATOR AT THE REGISTER.
+000210*----------------------------------------------------------------
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT CHECKPOINT-FILE ASSIGN TO "BATCHCKP"
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS WS-CKP-STATUS.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  CHECKPOINT-FILE.
+000310 01  CHECKPOINT-RECORD.
+000320     05  CKP-STEP-NAME          PIC X(8).
+000330     05  CKP-RESULT             PIC X(4).
+000340 WORKING-STORAGE SECTION.
+000350 01  WS-CKP-STATUS              PIC X(2).
+000360 01  WS-STEP-IDX                PIC 9(1) VALUE 1.
+000370 01  WS-FIND-IDX                PIC 9(1) VALUE 1.
+000380 01  WS-STEP-COUNT              PIC 9(1) VALUE 5.
+000390*----------------------------------------------------------------
+000400* THE NIGHT'S STEPS, IN THE ORDER THEY MUST RUN.
+000410*----------------------------------------------------------------
+000420 01  WS-STEP-NAMES-INIT.
+000430     05  FILLER                 PIC X(8) VALUE "PROGRAM1".
+000440     05  FILLER                 PIC X(8) VALUE "PROGRAM2".
+000450     05  FILLER                 PIC X(8) VALUE "PROGRAM4".
+000460     05  FILLER                 PIC X(8) VALUE "PROGRAM5".
+000470     05  FILLER                 PIC X(8) VALUE "EODREPT ".
+000480 01  WS-STEP-NAMES REDEFINES WS-STEP-NAMES-INIT.
+000490     05  WS-STEP-NAME           PIC X(8) OCCURS 5 TIMES.
+000500 01  WS-STEP-DONE-FLAGS.
+000510     05  WS-STEP-DONE           PIC X OCCURS 5 TIMES VALUE "N".
+000520     88  WS-STEP-IS-DONE        VALUE "Y".
+000530 PROCEDURE DIVISION.
+000540*----------------------------------------------------------------
+000550* 0000-MAINLINE  -  LOAD WHAT THE LAST RUN ALREADY FINISHED, RUN
+000560*                   EVERY STEP NOT YET DONE, THEN RESET THE
+000570*                   CHECKPOINT FILE FOR TOMORROW NIGHT'S RUN.
+000580*----------------------------------------------------------------
+000590 0000-MAINLINE.
+000600     PERFORM 1000-LOAD-CHECKPOINTS THRU 1000-EXIT
+000610     PERFORM 2000-RUN-STEP THRU 2000-EXIT
+000620         VARYING WS-STEP-IDX FROM 1 BY 1
+000630         UNTIL WS-STEP-IDX > WS-STEP-COUNT
+000640     PERFORM 9000-RESET-CHECKPOINTS THRU 9000-EXIT
+000650     DISPLAY "Overnight batch window complete."
+000660     GOBACK.
+000670*----------------------------------------------------------------
+000680* 1000-LOAD-CHECKPOINTS  -  READ ANY CHECKPOINT RECORDS LEFT BY
+000690*                           AN EARLIER, INTERRUPTED RUN AND MARK
+000700*                           THOSE STEPS AS ALREADY DONE.
+000710*----------------------------------------------------------------
+000720 1000-LOAD-CHECKPOINTS.
+000730     OPEN INPUT CHECKPOINT-FILE
+000740     IF WS-CKP-STATUS = "00"
+000750         PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+000760         PERFORM UNTIL WS-CKP-STATUS = "10"
+000770             PERFORM 1200-MARK-STEP-DONE THRU 1200-EXIT
+000780             PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+000790         END-PERFORM
+000800         CLOSE CHECKPOINT-FILE
+000810     ELSE
+000820         DISPLAY "No prior checkpoint file - starting fresh."
+000830     END-IF.
+000840 1000-EXIT.
+000850     EXIT.
+000860*----------------------------------------------------------------
+000870* 1100-READ-CHECKPOINT  -  READ ONE CHECKPOINT RECORD.
+000880*----------------------------------------------------------------
+000890 1100-READ-CHECKPOINT.
+000900     READ CHECKPOINT-FILE.
+000910 1100-EXIT.
+000920     EXIT.
+000930*----------------------------------------------------------------
+000940* 1200-MARK-STEP-DONE  -  FIND THE STEP NAMED ON THE CHECKPOINT
+000950*                         RECORD AND FLAG IT AS ALREADY DONE.
+000960*----------------------------------------------------------------
+000970 1200-MARK-STEP-DONE.
+000980     MOVE 1 TO WS-FIND-IDX
+000990     PERFORM UNTIL WS-FIND-IDX > WS-STEP-COUNT
+001000         IF WS-STEP-NAME (WS-FIND-IDX) = CKP-STEP-NAME
+001010             MOVE "Y" TO WS-STEP-DONE (WS-FIND-IDX)
+001020             MOVE WS-STEP-COUNT TO WS-FIND-IDX
+001030         END-IF
+001040         ADD 1 TO WS-FIND-IDX
+001050     END-PERFORM.
+001060 1200-EXIT.
+001070     EXIT.
+001080*----------------------------------------------------------------
+001090* 2000-RUN-STEP  -  RUN ONE STEP IF IT ISN'T ALREADY MARKED DONE,
+001100*                   THEN RECORD ITS COMPLETION ON THE CHECKPOINT
+001110*                   FILE.
+001120*----------------------------------------------------------------
+001130 2000-RUN-STEP.
+001140     IF WS-STEP-IS-DONE (WS-STEP-IDX)
+001150         DISPLAY "Skipping " WS-STEP-NAME (WS-STEP-IDX)
+001160             " - already completed."
+001170     ELSE
+001180         DISPLAY "Running " WS-STEP-NAME (WS-STEP-IDX) "..."
+001190         CALL WS-STEP-NAME (WS-STEP-IDX)
+001200         PERFORM 2100-WRITE-CHECKPOINT THRU 2100-EXIT
+001210     END-IF.
+001220 2000-EXIT.
+001230     EXIT.
+001240*----------------------------------------------------------------
+001250* 2100-WRITE-CHECKPOINT  -  APPEND A "DONE" RECORD FOR THE STEP
+001260*                           THAT JUST FINISHED.
+001270*----------------------------------------------------------------
+001280 2100-WRITE-CHECKPOINT.
+001290     OPEN EXTEND CHECKPOINT-FILE
+001300     IF WS-CKP-STATUS NOT = "00" AND WS-CKP-STATUS NOT = "05"
+001310         OPEN OUTPUT CHECKPOINT-FILE
+001320     END-IF
+001330     MOVE WS-STEP-NAME (WS-STEP-IDX) TO CKP-STEP-NAME
+001340     MOVE "DONE" TO CKP-RESULT
+001350     WRITE CHECKPOINT-RECORD
+001360     CLOSE CHECKPOINT-FILE.
+001370 2100-EXIT.
+001380     EXIT.
+001390*----------------------------------------------------------------
+001400* 9000-RESET-CHECKPOINTS  -  EVERY STEP FINISHED THIS RUN, SO
+001410*                            CLEAR THE CHECKPOINT FILE READY FOR
+001420*                            TOMORROW NIGHT'S WINDOW.
+001430*----------------------------------------------------------------
+001440 9000-RESET-CHECKPOINTS.
+001450     OPEN OUTPUT CHECKPOINT-FILE
+001460     CLOSE CHECKPOINT-FILE.
+001470 9000-EXIT.
+001480     EXIT.
+001490 END PROGRAM BATCHRUN.
