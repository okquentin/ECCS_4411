@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------------
+000020* SALETRAN.CPY  -  RECORD LAYOUT FOR THE SALES TRANSACTION
+000030*                  AUDIT FILE (SALESTRN).  ONE RECORD IS
+000040*                  APPENDED PER COMPLETED RECEIPT SO ACCOUNTING
+000050*                  CAN RECONCILE AGAINST THE CASH DRAWER AT
+000060*                  DAY'S END.  SHARED BY THE RECEIPT FORMATTER
+000070*                  AND THE END-OF-DAY Z-REPORT.
+000080*----------------------------------------------------------------
+000090 01  SALETRAN-RECORD.
+000100     05  ST-STORE-NAME          PIC X(20).
+000110     05  ST-TIMESTAMP           PIC X(21).
+000120     05  ST-TRANS-TYPE          PIC X(1).
+000130         88  ST-IS-SALE         VALUE "S".
+000140         88  ST-IS-RETURN       VALUE "R".
+000150     05  ST-ITEM-COUNT          PIC 9(4).
+000160     05  ST-SUBTOTAL            PIC S9(9)V99.
+000170     05  ST-TAX                 PIC S9(9)V99.
+000180     05  ST-TOTAL               PIC S9(9)V99.
