@@ -0,0 +1,7 @@
+000010*----------------------------------------------------------------
+000020* GRADEIN.CPY  -  RECORD LAYOUT FOR THE STUDENT ROSTER INPUT
+000030*                 FILE (GRADEIN) READ BY THE GRADE CONVERTER.
+000040*----------------------------------------------------------------
+000050 01  GRADE-IN-RECORD.
+000060     05  GI-STUDENT-ID          PIC X(6).
+000070     05  GI-NUMGRADE            PIC 999V99.
