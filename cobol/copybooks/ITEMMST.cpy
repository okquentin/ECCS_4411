@@ -0,0 +1,10 @@
+000010*----------------------------------------------------------------
+000020* ITEMMST.CPY  -  RECORD LAYOUT FOR THE STORE ITEM/PRICE MASTER
+000030*                 FILE (ITEMMST) READ BY THE RECEIPT FORMATTER.
+000040*                 ONE RECORD PER ITEM CODE, MAINTAINED BY THE
+000050*                 OFFICE WHENEVER AN ITEM IS ADDED OR REPRICED.
+000060*----------------------------------------------------------------
+000070 01  ITEM-MST-RECORD.
+000080     05  IM-ITEM-CODE           PIC X(10).
+000090     05  IM-DESCRIPTION         PIC X(30).
+000100     05  IM-UNIT-PRICE          PIC 9(6)V99.
