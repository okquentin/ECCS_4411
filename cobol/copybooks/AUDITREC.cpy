@@ -0,0 +1,10 @@
+000010*----------------------------------------------------------------
+000020* AUDITREC.CPY  -  RECORD LAYOUT FOR THE SHOP FLOOR UTILITIES'
+000030*                  SHARED AUDIT LOG (AUDITLOG).  ONE RECORD IS
+000040*                  WRITTEN EACH TIME A UTILITY REPORTS A
+000050*                  REJECTED OR DEFAULTED INPUT VALUE.
+000060*----------------------------------------------------------------
+000070 01  AUDIT-LOG-RECORD.
+000080     05  AL-TIMESTAMP           PIC X(21).
+000090     05  AL-PROGRAM-NAME        PIC X(8).
+000100     05  AL-MESSAGE-TEXT        PIC X(60).
