@@ -0,0 +1,10 @@
+000010*----------------------------------------------------------------
+000020* STORCFG.CPY  -  RECORD LAYOUT FOR THE STORE CONFIGURATION FILE
+000030*                 (STORCFG).  ONE RECORD PER STORE, GIVING THE
+000040*                 SALES TAX RATE FOR THAT STORE'S JURISDICTION.
+000050*                 MAINTAINED BY THE OFFICE WHENEVER A TAX RATE
+000060*                 CHANGES OR A STORE IS ADDED.
+000070*----------------------------------------------------------------
+000080 01  STORCFG-RECORD.
+000090     05  SC-STORE-NAME          PIC X(20).
+000100     05  SC-TAX-RATE            PIC 9V999.
