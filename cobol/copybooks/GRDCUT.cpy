@@ -0,0 +1,10 @@
+000010*----------------------------------------------------------------
+000020* GRDCUT.CPY  -  RECORD LAYOUT FOR THE GRADE CUTOFF CONFIGURATION
+000030*                FILE (GRDCUT).  ONE RECORD PER LETTER-GRADE
+000040*                BAND, HELD IN DESCENDING ORDER BY MINIMUM SCORE
+000050*                SO THE FIRST MATCH FROM THE TOP IS THE RIGHT
+000060*                BAND.  MAINTAINED BY THE REGISTRAR EACH TERM.
+000070*----------------------------------------------------------------
+000080 01  GRDCUT-RECORD.
+000090     05  GC-MIN-SCORE           PIC 9(3).
+000100     05  GC-LETTER-GRADE        PIC X(2).
